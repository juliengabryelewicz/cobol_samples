@@ -1,16 +1,97 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM-KEYWORD.
-       AUTHOR. Julien Gabryelewicz.
+       PROGRAM-ID.    PERFORM-KEYWORD.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  PERFORM-KEYWORD
+      *
+      *  Demonstrates nested PERFORMs across three levels, and doubles
+      *  as a step-status tracker - every paragraph logs a START
+      *  record to STEPCTL.DAT as it is entered and a STOP record as
+      *  it finishes, so a multi-paragraph batch run leaves a trail of
+      *  which steps actually completed instead of being a pure
+      *  console demo with nothing kept anywhere.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Restructured the LevelOne/LevelTwo/LevelThree
+      *                  demo into numbered paragraphs and added the
+      *                  STEPCTL.DAT start/stop logging.
+      *  2026-08-09  jg  Changed GOBACK back to STOP RUN - this program
+      *                  is not CALLed by MAINMENU, so it is standalone
+      *                  like EVALUATE-EXAMPLE/EVALRPT and should end
+      *                  the run unit the same way they do.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StepCtlFile ASSIGN TO "STEPCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SC-STEPCTLFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StepCtlFile.
+       COPY STEPCTL.
+
+       WORKING-STORAGE SECTION.
+       01  SC-STEPCTLFILE-STATUS  PIC X(02).
+           88  SC-STEPCTLFILE-OK  VALUE "00".
+
+       01  SC-CURRENT-STEP        PIC X(12).
+       01  SC-CURRENT-ACTION      PIC X(05).
+
        PROCEDURE DIVISION.
-       LevelOne.
-           DISPLAY "Level One. Start Program". 
-           PERFORM LevelTwo.
-           DISPLAY "End program."
+       0000-MAINLINE.
+           OPEN EXTEND StepCtlFile
+           IF NOT SC-STEPCTLFILE-OK
+               DISPLAY "STEPCTL.DAT OPEN failed - status "
+                       SC-STEPCTLFILE-STATUS "."
+               STOP RUN
+           END-IF
+           PERFORM 1000-LEVEL-ONE THRU 1000-EXIT
+           CLOSE StepCtlFile
            STOP RUN.
-           
-       LevelThree.
-           DISPLAY "Level Three.".
-           
-       LevelTwo.
+
+       1000-LEVEL-ONE.
+           MOVE "LEVEL-ONE"   TO SC-CURRENT-STEP
+           MOVE "START"       TO SC-CURRENT-ACTION
+           PERFORM 9000-LOG-STEP THRU 9000-EXIT
+           DISPLAY "Level One. Start Program."
+           PERFORM 2000-LEVEL-TWO THRU 2000-EXIT
+           DISPLAY "End program."
+           MOVE "STOP"        TO SC-CURRENT-ACTION
+           PERFORM 9000-LOG-STEP THRU 9000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-LEVEL-TWO.
+           MOVE "LEVEL-TWO"   TO SC-CURRENT-STEP
+           MOVE "START"       TO SC-CURRENT-ACTION
+           PERFORM 9000-LOG-STEP THRU 9000-EXIT
            DISPLAY "Level Two."
-           PERFORM LevelThree.
+           PERFORM 3000-LEVEL-THREE THRU 3000-EXIT
+           MOVE "STOP"        TO SC-CURRENT-ACTION
+           PERFORM 9000-LOG-STEP THRU 9000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       3000-LEVEL-THREE.
+           MOVE "LEVEL-THREE" TO SC-CURRENT-STEP
+           MOVE "START"        TO SC-CURRENT-ACTION
+           PERFORM 9000-LOG-STEP THRU 9000-EXIT
+           DISPLAY "Level Three."
+           MOVE "STOP"         TO SC-CURRENT-ACTION
+           PERFORM 9000-LOG-STEP THRU 9000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       9000-LOG-STEP.
+           MOVE SC-CURRENT-STEP   TO SC-STEP-NAME
+           MOVE SC-CURRENT-ACTION TO SC-STEP-STATUS
+           ACCEPT SC-STEP-DATE FROM DATE YYYYMMDD
+           ACCEPT SC-STEP-TIME FROM TIME
+           WRITE SC-STEP-RECORD.
+       9000-EXIT.
+           EXIT.
