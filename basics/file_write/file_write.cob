@@ -1,30 +1,525 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  WRITE-FILE.
        AUTHOR.  Julien Gabryelewicz.
+      *****************************************************************
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  BookFile converted from LINE SEQUENTIAL to an
+      *                  indexed file keyed on BK-BOOK-ID, so other jobs
+      *                  can READ a single book directly instead of
+      *                  scanning the whole file.
+      *  2026-08-09  jg  Added a run mode prompt (L = initial load,
+      *                  M = maintenance) and, under maintenance, an
+      *                  A/U/D transaction code so a book can be added,
+      *                  corrected or removed without hand-editing
+      *                  BOOKS.DAT.
+      *  2026-08-09  jg  Reject a BK-BOOK-YEAR before 1450 or after the
+      *                  current year and re-prompt.
+      *  2026-08-09  jg  BK-BOOK-RECORD moved out to the shared BOOKREC
+      *                  copybook so every program that touches
+      *                  BOOKS.DAT agrees on the same layout.
+      *  2026-08-09  jg  Added FILE STATUS checking on BookFile so a
+      *                  failed OPEN or WRITE is reported instead of
+      *                  going unnoticed.
+      *  2026-08-09  jg  Added checkpoint/restart for the initial load,
+      *                  so a big batch run that abends partway through
+      *                  can be restarted without replaying every line
+      *                  of input already loaded.
+      *  2026-08-09  jg  Added BookAuthor and BookPrice to the input
+      *                  and maintenance layouts, to match the BOOKREC
+      *                  copybook's new fields.
+      *  2026-08-09  jg  Added BookGenre to the input and maintenance
+      *                  layouts, to match the BOOKREC copybook.
+      *  2026-08-09  jg  Added BookIsbn to the input and maintenance
+      *                  layouts, with an ISBN-13 check-digit
+      *                  validation before the record is written.
+      *  2026-08-09  jg  Added an audit trail - every successful load,
+      *                  add, update and delete now writes a record to
+      *                  BOOKAUD.DAT.
+      *  2026-08-09  jg  Ends with GOBACK instead of STOP RUN so
+      *                  MAINMENU can CALL this as a subprogram.
+      *  2026-08-09  jg  Maintenance mode now requires a PIN, checked
+      *                  against MAINTPIN.DAT, before a transaction is
+      *                  accepted.
+      *  2026-08-09  jg  Moved the PIN check ahead of the OPEN of
+      *                  BookFile and gated the initial load on it too
+      *                  (not maintenance alone), so BookFile is never
+      *                  opened for either mode until the PIN is
+      *                  verified.  Failure paths now set RETURN-CODE
+      *                  so a calling job step can detect a failed run.
+      *  2026-08-09  jg  The initial load now writes a control-total
+      *                  trailer to LOADCTL.DAT - record count and
+      *                  total price loaded - so a downstream job step
+      *                  can prove the load carried every record.
+      *  2026-08-09  jg  CheckForCheckpoint now runs before BookFile is
+      *                  opened for the initial load, and a resumed run
+      *                  opens it I-O instead of OUTPUT - OUTPUT was
+      *                  truncating every previously-loaded record on
+      *                  a restart instead of picking up where the
+      *                  checkpoint left off.
+      *  2026-08-09  jg  The audit trail now carries a before and
+      *                  after BookName/BookPrice on every add, update
+      *                  and delete, not just the fact that a
+      *                  transaction happened.
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BookFile ASSIGN TO "BOOKS.DAT" ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS WS-BOOKFILE-STATUS.
+           SELECT CheckpointFile ASSIGN TO "CHECKPNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKFILE-STATUS.
+           SELECT AuditFile ASSIGN TO "BOOKAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITFILE-STATUS.
+           SELECT PinFile ASSIGN TO "MAINTPIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PINFILE-STATUS.
+           SELECT LoadCtlFile ASSIGN TO "LOADCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOADCTLFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD BookFile.
-       01 BookDetails.
-           02  BookId       PIC 9(7).
-           02  BookName     PIC X(9).
-           02  BookYear     PIC 9(4).
+       COPY BOOKREC.
+
+       FD CheckpointFile.
+       01  CP-CHECKPOINT-RECORD.
+           05  CP-RECORD-COUNT       PIC 9(07).
+
+       FD AuditFile.
+       COPY AUDITREC.
+
+       FD PinFile.
+       01  PN-PIN-RECORD.
+           05  PN-PIN                PIC X(04).
+
+       FD LoadCtlFile.
+       COPY LOADCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOKFILE-STATUS    PIC X(2).
+           88  WS-BOOKFILE-OK    VALUE "00".
+
+       01  WS-CHECKFILE-STATUS   PIC X(2).
+           88  WS-CHECKFILE-OK   VALUE "00".
+
+       01  WS-AUDITFILE-STATUS   PIC X(2).
+           88  WS-AUDITFILE-OK   VALUE "00".
+
+       01  WS-PINFILE-STATUS     PIC X(2).
+           88  WS-PINFILE-OK     VALUE "00".
+
+       01  WS-LOADCTLFILE-STATUS PIC X(2).
+           88  WS-LOADCTLFILE-OK VALUE "00".
+
+       01  WS-LOAD-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-LOAD-TOTAL-PRICE   PIC 9(09)V99 VALUE ZEROS.
+
+       01  WS-ENTERED-PIN        PIC X(04).
+
+       01  WS-PIN-VALID-SWITCH   PIC X(1) VALUE "N".
+           88  WS-PIN-VALID      VALUE "Y".
+           88  WS-PIN-INVALID    VALUE "N".
+
+       01  WS-CHECKPOINT-COUNT   PIC 9(07) VALUE ZEROS.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+       01  WS-CP-QUOTIENT        PIC 9(07).
+       01  WS-CP-REMAINDER       PIC 9(05).
+       01  WS-SKIP-LINE          PIC X(65).
+
+       01  WS-ISBN-WORK.
+           05  WS-ISBN-DIGIT      PIC 9 OCCURS 13 TIMES.
+       01  WS-ISBN-INDEX         PIC 9(02).
+       01  WS-ISBN-WEIGHT        PIC 9(01).
+       01  WS-ISBN-SUM           PIC 9(05).
+       01  WS-ISBN-QUOTIENT      PIC 9(05).
+       01  WS-ISBN-REMAINDER     PIC 9(01).
+       01  WS-ISBN-CHECK         PIC 9(01).
+
+       01  WS-ISBN-VALID-SWITCH  PIC X(1).
+           88  WS-ISBN-VALID     VALUE "Y".
+
+       01  WS-RESUME-SWITCH      PIC X(1).
+           88  WS-RESUME-YES     VALUE "Y" "y".
+
+       01  WS-RUN-MODE          PIC X(1).
+           88  WS-LOAD-MODE     VALUE "L" "l".
+           88  WS-MAINT-MODE    VALUE "M" "m".
+
+       01  WS-FOUND-SWITCH       PIC X(1).
+           88  WS-RECORD-FOUND   VALUE "Y".
+           88  WS-RECORD-NOT-FOUND VALUE "N".
+
+       01  WS-MAINT-LINE.
+           05  WS-TXN-CODE      PIC X(1).
+               88  WS-ADD-TXN       VALUE "A" "a".
+               88  WS-UPDATE-TXN    VALUE "U" "u".
+               88  WS-DELETE-TXN    VALUE "D" "d".
+           05  WS-MAINT-ID      PIC 9(7).
+           05  WS-MAINT-NAME    PIC X(9).
+           05  WS-MAINT-YEAR    PIC 9(4).
+           05  WS-MAINT-AUTHOR  PIC X(15).
+           05  WS-MAINT-PRICE   PIC 9(05)V99.
+           05  WS-MAINT-GENRE   PIC X(10).
+           05  WS-MAINT-ISBN    PIC 9(13).
+
+       01  WS-EARLIEST-YEAR     PIC 9(4) VALUE 1450.
+       01  WS-SYSTEM-DATE.
+           05  WS-SYS-YEAR      PIC 9(4).
+           05  WS-SYS-MONTH     PIC 9(2).
+           05  WS-SYS-DAY       PIC 9(2).
+
        PROCEDURE DIVISION.
        Begin.
-           OPEN OUTPUT BookFile.
-           DISPLAY "Enter book details using template below.  Enter no data to end."
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND AuditFile.
+           IF NOT WS-AUDITFILE-OK
+               DISPLAY "BOOKAUD.DAT OPEN failed - status "
+                       WS-AUDITFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           DISPLAY "Mode - L = Initial Load, M = Maintenance : "
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+           PERFORM CheckAccessPin.
+           IF WS-PIN-VALID
+               IF WS-LOAD-MODE
+                   PERFORM CheckForCheckpoint
+                   IF WS-RESUME-YES
+                       OPEN I-O BookFile
+                   ELSE
+                       OPEN OUTPUT BookFile
+                   END-IF
+                   PERFORM CheckOpenStatus
+                   PERFORM LoadBooks
+               ELSE
+                   OPEN I-O BookFile
+                   PERFORM CheckOpenStatus
+                   PERFORM MaintainBooks
+               END-IF
+               CLOSE BookFile
+           ELSE
+               DISPLAY "Access PIN incorrect - access denied."
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE AuditFile.
+           GOBACK.
+
+       WriteAuditTxn.
+           ACCEPT AD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AD-RUN-TIME FROM TIME.
+           WRITE AD-AUDIT-RECORD.
+
+       CheckOpenStatus.
+           IF NOT WS-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       WS-BOOKFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       CheckAccessPin.
+           MOVE "N" TO WS-PIN-VALID-SWITCH.
+           OPEN INPUT PinFile.
+           IF NOT WS-PINFILE-OK
+               DISPLAY "MAINTPIN.DAT OPEN failed - status "
+                       WS-PINFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ PinFile
+               AT END
+                   DISPLAY "MAINTPIN.DAT is empty - access denied."
+                   CLOSE PinFile
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           CLOSE PinFile.
+           DISPLAY "Enter access PIN : " WITH NO ADVANCING.
+           ACCEPT WS-ENTERED-PIN.
+           IF WS-ENTERED-PIN = PN-PIN
+               MOVE "Y" TO WS-PIN-VALID-SWITCH
+           END-IF.
+
+       CheckWriteStatus.
+           IF NOT WS-BOOKFILE-OK
+               AND WS-BOOKFILE-STATUS (1:1) NOT = "2"
+               DISPLAY "BookFile I/O failed - status "
+                       WS-BOOKFILE-STATUS "."
+           END-IF.
+
+       LoadBooks.
+           DISPLAY "Enter book details below.  Enter no data to end."
            PERFORM GetBookDetails
-           PERFORM UNTIL BookDetails = SPACES
-               WRITE BookDetails
+           PERFORM UNTIL BK-BOOK-RECORD = SPACES
+               PERFORM WriteNewBook
                PERFORM GetBookDetails
-           END-PERFORM
-           CLOSE BookFile.
-           STOP RUN.
+           END-PERFORM.
+           MOVE ZEROS TO WS-CHECKPOINT-COUNT.
+           PERFORM WriteCheckpoint.
+           PERFORM WriteLoadControl.
+
+       CheckForCheckpoint.
+           MOVE ZEROS TO WS-CHECKPOINT-COUNT.
+           MOVE "N" TO WS-RESUME-SWITCH.
+           OPEN INPUT CheckpointFile.
+           IF WS-CHECKFILE-OK
+               READ CheckpointFile
+                   AT END
+                       MOVE ZEROS TO CP-RECORD-COUNT
+               END-READ
+               CLOSE CheckpointFile
+               IF CP-RECORD-COUNT > ZEROS
+                   DISPLAY "Checkpoint found - " CP-RECORD-COUNT
+                           " record(s) already loaded."
+                   DISPLAY "Resume from checkpoint (Y/N)? "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RESUME-SWITCH
+                   IF WS-RESUME-YES
+                       MOVE CP-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+                       PERFORM SkipOneRecord WS-CHECKPOINT-COUNT TIMES
+                   END-IF
+               END-IF
+           END-IF.
+
+       WriteNewBook.
+           WRITE BK-BOOK-RECORD
+               INVALID KEY
+                   DISPLAY "Book " BK-BOOK-ID " already entered."
+                   PERFORM GetBookDetails
+                   IF BK-BOOK-RECORD NOT = SPACES
+                       GO TO WriteNewBook
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM UpdateCheckpoint
+                   ADD 1 TO WS-LOAD-COUNT
+                   ADD BK-BOOK-PRICE TO WS-LOAD-TOTAL-PRICE
+                   MOVE "L" TO AD-TXN-CODE
+                   MOVE BK-BOOK-ID TO AD-BOOK-ID
+                   MOVE "S" TO AD-RESULT
+                   MOVE SPACES TO AD-BEFORE-NAME
+                   MOVE ZEROS TO AD-BEFORE-PRICE
+                   MOVE BK-BOOK-NAME TO AD-AFTER-NAME
+                   MOVE BK-BOOK-PRICE TO AD-AFTER-PRICE
+                   PERFORM WriteAuditTxn
+           END-WRITE.
+           PERFORM CheckWriteStatus.
+
+       WriteLoadControl.
+           OPEN OUTPUT LoadCtlFile.
+           IF NOT WS-LOADCTLFILE-OK
+               DISPLAY "LOADCTL.DAT OPEN failed - status "
+                       WS-LOADCTLFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           ACCEPT LC-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT LC-RUN-TIME FROM TIME.
+           MOVE WS-LOAD-COUNT       TO LC-RECORD-COUNT.
+           MOVE WS-LOAD-TOTAL-PRICE TO LC-TOTAL-PRICE.
+           WRITE LC-CONTROL-TRAILER.
+           CLOSE LoadCtlFile.
+           DISPLAY "Load control total - " WS-LOAD-COUNT
+                   " record(s), " WS-LOAD-TOTAL-PRICE " total price.".
+
+       UpdateCheckpoint.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           DIVIDE WS-CHECKPOINT-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CP-QUOTIENT REMAINDER WS-CP-REMAINDER.
+           IF WS-CP-REMAINDER = ZEROS
+               PERFORM WriteCheckpoint
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           MOVE WS-CHECKPOINT-COUNT TO CP-RECORD-COUNT.
+           WRITE CP-CHECKPOINT-RECORD.
+           CLOSE CheckpointFile.
+
+       SkipOneRecord.
+           ACCEPT WS-SKIP-LINE.
 
        GetBookDetails.
-           DISPLAY "Enter - Id, Name, Year"
-           DISPLAY "IIIIIIINNNNNNNNNYYYY"
-           ACCEPT  BookDetails.  
+           DISPLAY "Enter - Id, Name, Year, Author, Price, Genre, Isbn"
+           DISPLAY "IIIIIIINNNNNNNNNYYYYAAAAAAAAAAAAAAAPPPPPPP"
+           DISPLAY "GGGGGGGGGGSSSSSSSSSSSSS"
+           ACCEPT  BK-BOOK-RECORD.
+           IF BK-BOOK-RECORD = SPACES
+               GO TO GetBookDetails-Exit
+           END-IF.
+           IF BK-BOOK-YEAR < WS-EARLIEST-YEAR
+               OR BK-BOOK-YEAR > WS-SYS-YEAR
+               DISPLAY "Book year must be between " WS-EARLIEST-YEAR
+                       " and " WS-SYS-YEAR "."
+               GO TO GetBookDetails
+           END-IF.
+           PERFORM ValidateIsbn.
+           IF NOT WS-ISBN-VALID
+               DISPLAY "Book Isbn " BK-BOOK-ISBN
+                       " fails the ISBN-13 check digit."
+               GO TO GetBookDetails
+           END-IF.
+       GetBookDetails-Exit.
+           EXIT.
+
+       ValidateIsbn.
+           MOVE BK-BOOK-ISBN TO WS-ISBN-WORK.
+           MOVE ZEROS TO WS-ISBN-SUM.
+           MOVE 1 TO WS-ISBN-WEIGHT.
+           MOVE 1 TO WS-ISBN-INDEX.
+           PERFORM SumIsbnDigit 12 TIMES.
+           DIVIDE WS-ISBN-SUM BY 10
+               GIVING WS-ISBN-QUOTIENT REMAINDER WS-ISBN-REMAINDER.
+           IF WS-ISBN-REMAINDER = ZEROS
+               MOVE ZEROS TO WS-ISBN-CHECK
+           ELSE
+               COMPUTE WS-ISBN-CHECK = 10 - WS-ISBN-REMAINDER
+           END-IF.
+           IF WS-ISBN-CHECK = WS-ISBN-DIGIT (13)
+               MOVE "Y" TO WS-ISBN-VALID-SWITCH
+           ELSE
+               MOVE "N" TO WS-ISBN-VALID-SWITCH
+           END-IF.
+
+       SumIsbnDigit.
+           COMPUTE WS-ISBN-SUM =
+               WS-ISBN-SUM + WS-ISBN-DIGIT (WS-ISBN-INDEX) *
+                   WS-ISBN-WEIGHT.
+           ADD 1 TO WS-ISBN-INDEX.
+           IF WS-ISBN-WEIGHT = 1
+               MOVE 3 TO WS-ISBN-WEIGHT
+           ELSE
+               MOVE 1 TO WS-ISBN-WEIGHT
+           END-IF.
+
+       MaintainBooks.
+           DISPLAY "Enter transactions below.  Enter no data to end."
+           PERFORM GetMaintTxn
+           PERFORM UNTIL WS-MAINT-LINE = SPACES
+               EVALUATE TRUE
+                   WHEN WS-ADD-TXN
+                       PERFORM AddBook
+                   WHEN WS-UPDATE-TXN
+                       PERFORM UpdateBook
+                   WHEN WS-DELETE-TXN
+                       PERFORM DeleteBook
+                   WHEN OTHER
+                       DISPLAY "Unknown transaction code - ignored."
+               END-EVALUATE
+               PERFORM GetMaintTxn
+           END-PERFORM.
+
+       GetMaintTxn.
+           DISPLAY "Enter - Txn(A/U/D), Id, Name, Year, Author, Price,"
+           DISPLAY "Genre, Isbn"
+           DISPLAY "TIIIIIIINNNNNNNNNYYYYAAAAAAAAAAAAAAAPPPPPPP"
+           DISPLAY "GGGGGGGGGGSSSSSSSSSSSSS"
+           ACCEPT  WS-MAINT-LINE.
+           IF WS-MAINT-LINE = SPACES
+               GO TO GetMaintTxn-Exit
+           END-IF.
+           IF (WS-ADD-TXN OR WS-UPDATE-TXN)
+               AND (WS-MAINT-YEAR < WS-EARLIEST-YEAR
+                    OR WS-MAINT-YEAR > WS-SYS-YEAR)
+               DISPLAY "Book year must be between " WS-EARLIEST-YEAR
+                       " and " WS-SYS-YEAR "."
+               GO TO GetMaintTxn
+           END-IF.
+           IF WS-ADD-TXN OR WS-UPDATE-TXN
+               MOVE WS-MAINT-ISBN TO BK-BOOK-ISBN
+               PERFORM ValidateIsbn
+               IF NOT WS-ISBN-VALID
+                   DISPLAY "Book Isbn " WS-MAINT-ISBN
+                           " fails the ISBN-13 check digit."
+                   GO TO GetMaintTxn
+               END-IF
+           END-IF.
+       GetMaintTxn-Exit.
+           EXIT.
+
+       AddBook.
+           MOVE WS-MAINT-ID     TO BK-BOOK-ID.
+           MOVE WS-MAINT-NAME   TO BK-BOOK-NAME.
+           MOVE WS-MAINT-YEAR   TO BK-BOOK-YEAR.
+           MOVE WS-MAINT-AUTHOR TO BK-BOOK-AUTHOR.
+           MOVE WS-MAINT-PRICE  TO BK-BOOK-PRICE.
+           MOVE WS-MAINT-GENRE  TO BK-BOOK-GENRE.
+           MOVE WS-MAINT-ISBN   TO BK-BOOK-ISBN.
+           WRITE BK-BOOK-RECORD
+               INVALID KEY
+                   DISPLAY "Book " WS-MAINT-ID " already on file."
+               NOT INVALID KEY
+                   MOVE "A" TO AD-TXN-CODE
+                   MOVE WS-MAINT-ID TO AD-BOOK-ID
+                   MOVE "S" TO AD-RESULT
+                   MOVE SPACES TO AD-BEFORE-NAME
+                   MOVE ZEROS TO AD-BEFORE-PRICE
+                   MOVE BK-BOOK-NAME TO AD-AFTER-NAME
+                   MOVE BK-BOOK-PRICE TO AD-AFTER-PRICE
+                   PERFORM WriteAuditTxn
+           END-WRITE.
+           PERFORM CheckWriteStatus.
+
+       UpdateBook.
+           MOVE WS-MAINT-ID TO BK-BOOK-ID.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           READ BookFile
+               INVALID KEY
+                   DISPLAY "Book " WS-MAINT-ID " not found."
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+           END-READ.
+           IF WS-RECORD-FOUND
+               MOVE BK-BOOK-NAME    TO AD-BEFORE-NAME
+               MOVE BK-BOOK-PRICE   TO AD-BEFORE-PRICE
+               MOVE WS-MAINT-NAME   TO BK-BOOK-NAME
+               MOVE WS-MAINT-YEAR   TO BK-BOOK-YEAR
+               MOVE WS-MAINT-AUTHOR TO BK-BOOK-AUTHOR
+               MOVE WS-MAINT-PRICE  TO BK-BOOK-PRICE
+               MOVE WS-MAINT-GENRE  TO BK-BOOK-GENRE
+               MOVE WS-MAINT-ISBN   TO BK-BOOK-ISBN
+               REWRITE BK-BOOK-RECORD
+                   INVALID KEY
+                       DISPLAY "Book " WS-MAINT-ID " not rewritten."
+                   NOT INVALID KEY
+                       MOVE "U" TO AD-TXN-CODE
+                       MOVE WS-MAINT-ID TO AD-BOOK-ID
+                       MOVE "S" TO AD-RESULT
+                       MOVE BK-BOOK-NAME TO AD-AFTER-NAME
+                       MOVE BK-BOOK-PRICE TO AD-AFTER-PRICE
+                       PERFORM WriteAuditTxn
+               END-REWRITE
+               PERFORM CheckWriteStatus
+           END-IF.
+
+       DeleteBook.
+           MOVE WS-MAINT-ID TO BK-BOOK-ID.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           READ BookFile
+               INVALID KEY
+                   DISPLAY "Book " WS-MAINT-ID " not found."
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+           END-READ.
+           IF WS-RECORD-FOUND
+               MOVE BK-BOOK-NAME  TO AD-BEFORE-NAME
+               MOVE BK-BOOK-PRICE TO AD-BEFORE-PRICE
+               DELETE BookFile
+                   INVALID KEY
+                       DISPLAY "Book " WS-MAINT-ID " not deleted."
+                   NOT INVALID KEY
+                       MOVE "D" TO AD-TXN-CODE
+                       MOVE WS-MAINT-ID TO AD-BOOK-ID
+                       MOVE "S" TO AD-RESULT
+                       MOVE SPACES TO AD-AFTER-NAME
+                       MOVE ZEROS TO AD-AFTER-PRICE
+                       PERFORM WriteAuditTxn
+               END-DELETE
+               PERFORM CheckWriteStatus
+           END-IF.
