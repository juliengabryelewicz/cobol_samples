@@ -1,16 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLY-TWO-NUMBERS.
        AUTHOR. Julien Gabryelewicz.
+      * 2026-08-09 jg - Widened NUM1/NUM2/RESULT beyond a single digit,
+      * with ON SIZE ERROR on the MULTIPLY, so a case count times a
+      * unit price no longer truncates silently.
+      * 2026-08-09 jg - The SIZE ERROR branch used to DISPLAY the
+      * warning and then fall through into DISPLAY RESULT anyway,
+      * printing a bogus number right under the "too large" message.
+      * RESULT is now shown only when the MULTIPLY did not overflow.
        DATA DIVISION.
 	   WORKING-STORAGE SECTION.
-	   01 NUM1 PIC 9(1) VALUE ZEROS.
-	   01 NUM2 PIC 9(1) VALUE ZEROS.
-	   01 RESULT PIC 9(2) VALUE ZEROS.
+	   01 NUM1 PIC 9(05)V99 VALUE ZEROS.
+	   01 NUM2 PIC 9(05)V99 VALUE ZEROS.
+	   01 RESULT PIC 9(09)V99 VALUE ZEROS.
+	   01 SIZE-ERROR-SWITCH PIC X(01) VALUE "N".
+	       88 SIZE-ERROR-FOUND VALUE "Y".
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number  (from 0 to 9) : " WITH NO ADVANCING.
+           DISPLAY "Enter first number  (0 to 99999.99) : "
+               WITH NO ADVANCING.
            ACCEPT NUM1.
-           DISPLAY "Enter second number (from 0 to 9) : " WITH NO ADVANCING.
+           DISPLAY "Enter second number (0 to 99999.99) : "
+               WITH NO ADVANCING.
            ACCEPT NUM2.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY "Result = ", RESULT.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "Result too large to display."
+                   SET SIZE-ERROR-FOUND TO TRUE
+           END-MULTIPLY.
+           IF NOT SIZE-ERROR-FOUND
+               DISPLAY "Result = ", RESULT
+           END-IF.
            STOP RUN.
