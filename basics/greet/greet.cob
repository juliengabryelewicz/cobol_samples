@@ -1,11 +1,65 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GREET.
-       AUTHOR. Julien Gabryelewicz.
+       PROGRAM-ID.    GREET.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  GREET
+      *
+      *  Asks for a name and greets it.  Every sign-on is appended to
+      *  SIGNON.DAT with a timestamp, so who signed on and when can be
+      *  reviewed later.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Ends with GOBACK instead of STOP RUN so
+      *                  MAINMENU can CALL this as a subprogram.
+      *  2026-08-09  jg  Restructured into numbered paragraphs and
+      *                  added a SIGNON.DAT audit trail recording
+      *                  every sign-on.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SignonFile ASSIGN TO "SIGNON.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GR-SIGNFILE-STATUS.
+
        DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-	   01 USERNAME PIC X(30).
+       FILE SECTION.
+       FD  SignonFile.
+       COPY SIGNAUD.
+
+       WORKING-STORAGE SECTION.
+       01  GR-SIGNFILE-STATUS    PIC X(02).
+           88  GR-SIGNFILE-OK    VALUE "00".
+
+       01  GR-NAME-INPUT         PIC X(30).
+
        PROCEDURE DIVISION.
-           DISPLAY "Who are you?".
-           ACCEPT USERNAME.
-           DISPLAY "Hello, "USERNAME.
-           STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-GET-NAME THRU 1000-EXIT
+           PERFORM 2000-LOG-SIGNON THRU 2000-EXIT
+           GOBACK.
+
+       1000-GET-NAME.
+           DISPLAY "Who are you?"
+           ACCEPT GR-NAME-INPUT
+           DISPLAY "Hello, " GR-NAME-INPUT.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOG-SIGNON.
+           OPEN EXTEND SignonFile
+           IF NOT GR-SIGNFILE-OK
+               DISPLAY "SIGNON.DAT OPEN failed - status "
+                       GR-SIGNFILE-STATUS "."
+               GOBACK
+           END-IF
+           ACCEPT GR-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT GR-RUN-TIME FROM TIME
+           MOVE GR-NAME-INPUT TO GR-USERNAME
+           WRITE GR-SIGNON-RECORD
+           CLOSE SignonFile.
+       2000-EXIT.
+           EXIT.
