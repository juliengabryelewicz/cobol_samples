@@ -1,16 +1,77 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALL-PROGRAM.
-       AUTHOR. Julien Gabryelewicz.
+       PROGRAM-ID.    CALL-PROGRAM.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  CALL-PROGRAM
+      *
+      *  Demonstrates CALLing a separate subprogram (MULTIPLY-CALL,
+      *  which itself now delegates to the shared ARITH-SVC routine)
+      *  to multiply operands.  Accepts a count up front and loops
+      *  over that many NUM1/NUM2 pairs in one run instead of stopping
+      *  after a single pair.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Added CC-PAIR-COUNT and CC-PAIR-TABLE so a
+      *                  whole batch of pairs can be keyed in one run.
+      *****************************************************************
        DATA DIVISION.
 	   WORKING-STORAGE SECTION.
-	   01 NUM1 PIC 9(1) VALUE ZEROS.
-	   01 NUM2 PIC 9(1) VALUE ZEROS.
-	   01 ANSWER PIC 9(2) VALUE ZEROS.
+	   01 CC-PAIR-COUNT PIC 9(2) VALUE ZEROS.
+	   01 CC-MAX-PAIRS PIC 9(2) VALUE 20.
+
+	   01 CC-PAIR-TABLE.
+	       05 CC-PAIR OCCURS 20 TIMES INDEXED BY CC-PAIR-IDX.
+	           10 CC-NUM1 PIC 9(1) VALUE ZEROS.
+	           10 CC-NUM2 PIC 9(1) VALUE ZEROS.
+	           10 CC-ANSWER PIC 9(2) VALUE ZEROS.
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number  (from 0 to 9) : " WITH NO ADVANCING.
-           ACCEPT NUM1.
-           DISPLAY "Enter second number (from 0 to 9) : " WITH NO ADVANCING.
-           ACCEPT NUM2.
-           CALL "MULTIPLY-CALL" USING BY CONTENT NUM1, NUM2 BY REFERENCE ANSWER.
-           DISPLAY "Result = ", ANSWER.
-           STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-GET-PAIR-COUNT THRU 1000-EXIT
+           PERFORM 2000-ACCEPT-PAIRS THRU 2000-EXIT
+           PERFORM 3000-MULTIPLY-PAIRS THRU 3000-EXIT
+           PERFORM 4000-DISPLAY-RESULTS THRU 4000-EXIT
+           GOBACK.
+
+       1000-GET-PAIR-COUNT.
+           DISPLAY "How many pairs to multiply? " WITH NO ADVANCING.
+           ACCEPT CC-PAIR-COUNT.
+           IF CC-PAIR-COUNT = ZEROS OR CC-PAIR-COUNT > CC-MAX-PAIRS
+               DISPLAY "Enter a count from 1 to " CC-MAX-PAIRS "."
+               GO TO 1000-GET-PAIR-COUNT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-ACCEPT-PAIRS.
+           PERFORM VARYING CC-PAIR-IDX FROM 1 BY 1
+                   UNTIL CC-PAIR-IDX > CC-PAIR-COUNT
+               DISPLAY "Pair " CC-PAIR-IDX ":"
+               DISPLAY "  First number  (0-9) : " WITH NO ADVANCING
+               ACCEPT CC-NUM1 (CC-PAIR-IDX)
+               DISPLAY "  Second number (0-9) : " WITH NO ADVANCING
+               ACCEPT CC-NUM2 (CC-PAIR-IDX)
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       3000-MULTIPLY-PAIRS.
+           PERFORM VARYING CC-PAIR-IDX FROM 1 BY 1
+                   UNTIL CC-PAIR-IDX > CC-PAIR-COUNT
+               CALL "MULTIPLY-CALL" USING BY CONTENT
+                   CC-NUM1 (CC-PAIR-IDX), CC-NUM2 (CC-PAIR-IDX)
+                   BY REFERENCE CC-ANSWER (CC-PAIR-IDX)
+               END-CALL
+           END-PERFORM.
+       3000-EXIT.
+           EXIT.
+
+       4000-DISPLAY-RESULTS.
+           PERFORM VARYING CC-PAIR-IDX FROM 1 BY 1
+                   UNTIL CC-PAIR-IDX > CC-PAIR-COUNT
+               DISPLAY CC-NUM1 (CC-PAIR-IDX) " x " CC-NUM2 (CC-PAIR-IDX)
+                       " = " CC-ANSWER (CC-PAIR-IDX)
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
