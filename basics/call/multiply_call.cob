@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MULTIPLY-CALL.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  MULTIPLY-CALL
+      *
+      *  CALLed by CALL-PROGRAM to multiply two operands.  Thin wrapper
+      *  over the shared ARITH-SVC subprogram, so CALL-PROGRAM gets the
+      *  same tested arithmetic (including size-error checking) that
+      *  CALCULATOR and CALCBATCH use, instead of its own copy of a
+      *  MULTIPLY statement.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original subprogram.
+      *  2026-08-09  jg  Reworked to delegate to ARITH-SVC rather than
+      *                  MULTIPLY its own operands directly.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MC-OPERAND-1                    PIC S9(07)V99.
+       01  MC-OPERAND-2                    PIC S9(07)V99.
+       01  MC-RESULT                       PIC S9(09)V99.
+       01  MC-STATUS                       PIC X(02).
+
+       LINKAGE SECTION.
+       01  MC-NUM1                         PIC 9(01).
+       01  MC-NUM2                         PIC 9(01).
+       01  MC-ANSWER                       PIC 9(02).
+
+       PROCEDURE DIVISION USING MC-NUM1 MC-NUM2 MC-ANSWER.
+       0000-MAINLINE.
+           MOVE MC-NUM1 TO MC-OPERAND-1
+           MOVE MC-NUM2 TO MC-OPERAND-2
+           CALL "ARITH-SVC" USING MC-OPERAND-1 MC-OPERAND-2 "*"
+                                   MC-RESULT MC-STATUS
+           END-CALL
+           MOVE MC-RESULT TO MC-ANSWER
+           GOBACK.
