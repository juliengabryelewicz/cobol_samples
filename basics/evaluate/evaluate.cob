@@ -1,17 +1,97 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EVALUATE-EXAMPLE.
-       AUTHOR. Julien Gabryelewicz.
+       PROGRAM-ID.    EVALUATE-EXAMPLE.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  EVALUATE-EXAMPLE
+      *
+      *  Short end-of-shift check-in survey.  Asks a handful of Y/N
+      *  questions and appends every answer - valid or not - to
+      *  EVALRESP.DAT with a timestamp, so past check-ins can be
+      *  reviewed instead of only ever seen once on the screen.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Extended from a single EVALUATE TRUE / Y-N
+      *                  demo into a multi-question survey logged to
+      *                  a responses file.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ResponseFile ASSIGN TO "EVALRESP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EV-RESPFILE-STATUS.
+
        DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-	   77 CHOICE PIC X(1).
-	       88 YESCHOICE VALUE "Y", "y".
-	       88 NOCHOICE VALUE "N", "n".
+       FILE SECTION.
+       FD  ResponseFile.
+       COPY EVALRESP.
+
+       WORKING-STORAGE SECTION.
+       01  EV-RESPFILE-STATUS    PIC X(02).
+           88  EV-RESPFILE-OK    VALUE "00".
+
+       01  EV-CHOICE             PIC X(01).
+           88  EV-YES-CHOICE     VALUE "Y" "y".
+           88  EV-NO-CHOICE      VALUE "N" "n".
+
+       01  EV-QUESTION-COUNT     PIC 9(02) VALUE 3.
+       01  EV-QUESTION-TABLE.
+           05  EV-QUESTION OCCURS 3 TIMES INDEXED BY EV-QUESTION-IDX.
+               10  EV-QUESTION-TEXT      PIC X(40).
+
        PROCEDURE DIVISION.
-           DISPLAY "Make your choice (Y/N) : " WITH NO ADVANCING.
-           ACCEPT CHOICE.
-           EVALUATE TRUE
-             WHEN YESCHOICE DISPLAY "Yes"
-             WHEN NOCHOICE DISPLAY "No"
-             WHEN OTHER DISPLAY "Incorrect choice"
-           END-EVALUATE.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-ASK-QUESTION THRU 2000-EXIT
+               VARYING EV-QUESTION-IDX FROM 1 BY 1
+                   UNTIL EV-QUESTION-IDX > EV-QUESTION-COUNT
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
            STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE "Did the shift close on time?" TO EV-QUESTION-TEXT (1)
+           MOVE "Were all registers balanced?" TO EV-QUESTION-TEXT (2)
+           MOVE "Any incidents to report?"     TO EV-QUESTION-TEXT (3)
+           OPEN EXTEND ResponseFile
+           IF NOT EV-RESPFILE-OK
+               DISPLAY "EVALRESP.DAT OPEN failed - status "
+                       EV-RESPFILE-STATUS "."
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-ASK-QUESTION.
+           DISPLAY EV-QUESTION-TEXT (EV-QUESTION-IDX) " (Y/N) : "
+               WITH NO ADVANCING
+           ACCEPT EV-CHOICE
+           EVALUATE TRUE
+               WHEN EV-YES-CHOICE
+                   DISPLAY "Yes"
+                   MOVE "Y" TO EV-RESP-ANSWER
+               WHEN EV-NO-CHOICE
+                   DISPLAY "No"
+                   MOVE "N" TO EV-RESP-ANSWER
+               WHEN OTHER
+                   DISPLAY "Incorrect choice"
+                   MOVE "?" TO EV-RESP-ANSWER
+           END-EVALUATE
+           PERFORM 2100-WRITE-RESPONSE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-RESPONSE.
+           ACCEPT EV-RESP-DATE FROM DATE YYYYMMDD
+           ACCEPT EV-RESP-TIME FROM TIME
+           MOVE EV-QUESTION-IDX TO EV-RESP-QUESTION
+           WRITE EV-RESPONSE-RECORD.
+       2100-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           CLOSE ResponseFile.
+       3000-EXIT.
+           EXIT.
