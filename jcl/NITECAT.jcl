@@ -0,0 +1,104 @@
+//NITECAT  JOB (ACCT),'NIGHTLY CATALOG REFRESH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//*  NITECAT
+//*
+//*  Nightly catalog refresh job stream - loads the day's book
+//*  transactions into BOOKS.DAT, prints the catalog listing
+//*  against the refreshed file, and archives that day's report
+//*  output to a dated generation, so the load/report/archive
+//*  sequence runs unattended instead of three separate hand
+//*  invocations every evening.
+//*
+//*  Each step is COND-coded off the step before it, so a failed
+//*  load skips the report, and a failed report skips the archive,
+//*  instead of archiving a report that was never printed.  This
+//*  relies on WRITE-FILE and BOOKRPT setting RETURN-CODE on a failed
+//*  OPEN/PIN check rather than just DISPLAYing and GOBACKing with
+//*  an unset (zero) return code.
+//*
+//*  NOTE ON DD NAMES - every program in this toolkit ASSIGNs its
+//*  files to a quoted literal (e.g. SELECT BookFile ASSIGN TO
+//*  "BOOKS.DAT"), which the COBOL runtime in use here resolves
+//*  straight to that literal filename in the step's working
+//*  directory.  A quoted ASSIGN TO literal does NOT bind to a JCL
+//*  ddname the way an unquoted system-name would on a ddname-based
+//*  COBOL file control, so the DD statements below do not redirect
+//*  a program to a different dataset at run time - they exist to
+//*  document and allocate the cataloged datasets each step
+//*  touches.  Making BOOKS (etc.) live ddnames would require
+//*  switching the affected SELECT clauses to ASSIGN TO DYNAMIC or
+//*  an external-name form, which is a program change, not a JCL
+//*  change, and is outside this job stream.
+//*
+//*  Modification history
+//*  ---------------------
+//*  2026-08-09  JG  Original job stream.
+//*  2026-08-09  JG  Added the DD name note above after review -
+//*                  these DD statements document dataset
+//*                  allocation only, they do not rebind a literal
+//*                  ASSIGN TO path.  Renamed BOOKDAT to BOOKS in
+//*                  the LOAD and REPORT steps to match the SELECT-
+//*                  literal-minus-.DAT naming used by the other
+//*                  DDs here.
+//*  2026-08-09  JG  PGM=WRITE-FILE cannot work as written - a load
+//*                  module name is limited to eight characters and
+//*                  cannot contain a hyphen, so PGM= can never
+//*                  resolve WRITE-FILE's ten-character, hyphenated
+//*                  PROGRAM-ID to a member in PROD.COBOL.LOADLIB.
+//*                  The PROGRAM-ID itself stays WRITE-FILE, since
+//*                  that is the literal MAINMENU CALLs by name and
+//*                  changing it would be a program change outside
+//*                  this job stream; instead the build binds the
+//*                  linkage-edited load module under the ALIAS
+//*                  WRITEFIL, and this step runs PGM=WRITEFIL to
+//*                  reach it.
+//*  2026-08-09  JG  Corrected LOADIN(+0) to LOADIN(0) - a leading
+//*                  plus sign on a GDG relative generation number
+//*                  is only valid for a new generation being
+//*                  created in this job (as used on RPTOUT(+1) and
+//*                  RPTHIST(+1) below); reading back the generation
+//*                  most recently cataloged uses the unsigned form.
+//*****************************************************************
+//*
+//*  STEP LOAD - run WRITE-FILE in load mode against the day's
+//*  transaction input, refreshing BOOKS.DAT and writing the
+//*  LOADCTL.DAT control-total trailer for the step after this one
+//*  to verify.
+//*
+//LOAD     EXEC PGM=WRITEFIL
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//BOOKS    DD   DISP=OLD,DSN=PROD.CATALOG.BOOKS.DAT
+//CHECKPNT DD   DISP=SHR,DSN=PROD.CATALOG.CHECKPNT.DAT
+//BOOKAUD  DD   DISP=MOD,DSN=PROD.CATALOG.BOOKAUD.DAT
+//MAINTPIN DD   DISP=SHR,DSN=PROD.CATALOG.MAINTPIN.DAT
+//LOADCTL  DD   DISP=SHR,DSN=PROD.CATALOG.LOADCTL.DAT
+//SYSIN    DD   DISP=SHR,DSN=PROD.CATALOG.LOADIN(0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  STEP REPORT - print the catalog listing from the refreshed
+//*  BOOKS.DAT.  Skipped if LOAD did not end with a zero return
+//*  code.
+//*
+//REPORT   EXEC PGM=BOOKRPT,COND=(0,NE,LOAD)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//BOOKS    DD   DISP=SHR,DSN=PROD.CATALOG.BOOKS.DAT
+//SYSIN    DD   DISP=SHR,DSN=PROD.CATALOG.RPTOPT
+//SYSOUT   DD   DSN=PROD.CATALOG.RPTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//*
+//*  STEP ARCHIVE - copy today's report generation into the
+//*  dated report history library, so a prior night's catalog
+//*  listing can be pulled back up without re-running the report.
+//*  Skipped if REPORT did not end with a zero return code.
+//*
+//ARCHIVE  EXEC PGM=IEBGENER,COND=(0,NE,REPORT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=PROD.CATALOG.RPTOUT(+1)
+//SYSUT2   DD   DSN=PROD.CATALOG.RPTHIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//
