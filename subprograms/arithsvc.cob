@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ARITH-SVC.
+       AUTHOR.        Julien Gabryelewicz.
+       INSTALLATION.  Shared Toolkit Services.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  ARITH-SVC
+      *
+      *  Shared arithmetic service.  Given an operator code and two
+      *  signed decimal operands, returns the result and a status
+      *  code.  CALL-PROGRAM, CALCULATOR and CALCBATCH all CALL this
+      *  routine instead of each keeping its own copy of the same four
+      *  arithmetic branches, so a fix (such as divide-by-zero
+      *  handling) only has to be made once.
+      *
+      *  AR-STATUS values on return:
+      *      "00"  operation completed normally
+      *      "01"  unknown operator code
+      *      "02"  divide by zero requested
+      *      "03"  result overflowed the receiving field
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original subprogram, factored out of
+      *                  MULTIPLY-CALL and CALCULATOR's inline logic.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  AR-WORK-OPERATOR                PIC X(01).
+
+       LINKAGE SECTION.
+       01  AR-OPERAND-1                    PIC S9(07)V99.
+       01  AR-OPERAND-2                    PIC S9(07)V99.
+       01  AR-OPERATOR                     PIC X(01).
+       01  AR-RESULT                       PIC S9(09)V99.
+       01  AR-STATUS                       PIC X(02).
+
+       PROCEDURE DIVISION USING AR-OPERAND-1 AR-OPERAND-2
+                                AR-OPERATOR AR-RESULT AR-STATUS.
+       0000-MAINLINE.
+           MOVE "00"      TO AR-STATUS
+           MOVE ZEROS     TO AR-RESULT
+           MOVE AR-OPERATOR TO AR-WORK-OPERATOR
+
+           EVALUATE AR-WORK-OPERATOR
+               WHEN "+"
+                   ADD AR-OPERAND-1 AR-OPERAND-2 GIVING AR-RESULT
+                       ON SIZE ERROR
+                           MOVE "03" TO AR-STATUS
+                   END-ADD
+               WHEN "-"
+                   COMPUTE AR-RESULT = AR-OPERAND-1 - AR-OPERAND-2
+                       ON SIZE ERROR
+                           MOVE "03" TO AR-STATUS
+                   END-COMPUTE
+               WHEN "*"
+                   MULTIPLY AR-OPERAND-1 BY AR-OPERAND-2
+                       GIVING AR-RESULT
+                       ON SIZE ERROR
+                           MOVE "03" TO AR-STATUS
+                   END-MULTIPLY
+               WHEN "/"
+                   IF AR-OPERAND-2 = ZEROS
+                       MOVE "02" TO AR-STATUS
+                   ELSE
+                       DIVIDE AR-OPERAND-1 BY AR-OPERAND-2
+                           GIVING AR-RESULT
+                           ON SIZE ERROR
+                               MOVE "03" TO AR-STATUS
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE "01" TO AR-STATUS
+           END-EVALUATE
+
+           GOBACK.
