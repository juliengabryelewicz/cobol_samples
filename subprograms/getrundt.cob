@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GETRUNDT.
+       AUTHOR.        Julien Gabryelewicz.
+       INSTALLATION.  Shared Toolkit Services.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  GETRUNDT
+      *
+      *  Returns today's date to the caller as a display-formatted
+      *  MM/DD/YYYY string, so every report header in the toolkit
+      *  stamps its run date the same way instead of each program
+      *  rolling its own date arithmetic.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original subprogram.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  GD-SYSTEM-DATE.
+           05  GD-SYS-YEAR                  PIC 9(04).
+           05  GD-SYS-MONTH                 PIC 9(02).
+           05  GD-SYS-DAY                   PIC 9(02).
+
+       LINKAGE SECTION.
+       COPY RUNDATE.
+
+       PROCEDURE DIVISION USING RD-RUN-DATE-AREA.
+       0000-MAINLINE.
+           ACCEPT GD-SYSTEM-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO RD-RUN-DATE-DISPLAY.
+           STRING GD-SYS-MONTH  "/"
+                  GD-SYS-DAY    "/"
+                  GD-SYS-YEAR
+                  DELIMITED BY SIZE INTO RD-RUN-DATE-DISPLAY.
+           GOBACK.
