@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONVERT-CALL.
+       AUTHOR.        Julien Gabryelewicz.
+       INSTALLATION.  Shared Toolkit Services.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  CONVERT-CALL
+      *
+      *  Unit-conversion subprogram, invoked the same way CALL-PROGRAM
+      *  invokes MULTIPLY-CALL.  Takes a quantity and a conversion
+      *  factor (case-to-unit, price-per-case-to-price-per-unit, and
+      *  so on) and returns the converted value.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original subprogram.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  CV-QUANTITY                     PIC S9(07)V99.
+       01  CV-FACTOR                       PIC S9(07)V99.
+       01  CV-CONVERTED                    PIC S9(09)V99.
+
+       PROCEDURE DIVISION USING CV-QUANTITY CV-FACTOR CV-CONVERTED.
+       0000-MAINLINE.
+           MULTIPLY CV-QUANTITY BY CV-FACTOR GIVING CV-CONVERTED
+               ON SIZE ERROR
+                   MOVE ZEROS TO CV-CONVERTED
+           END-MULTIPLY
+           GOBACK.
