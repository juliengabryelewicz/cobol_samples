@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  BOOKREC.CPY
+      *
+      *  Shared book catalog record layout.  COPY this member into the
+      *  FD for BookFile (or into WORKING-STORAGE when a program only
+      *  needs a work area, not an indexed file) so every program that
+      *  touches BOOKS.DAT agrees on the same fields.  Changing a field
+      *  here changes it everywhere BOOKREC is copied.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original BookId/BookName/BookYear pulled out
+      *                  of WRITE-FILE's FD into this copybook.
+      *  2026-08-09  jg  Added BookAuthor and BookPrice so the catalog
+      *                  can support an inventory valuation report.
+      *  2026-08-09  jg  Added BookGenre so the catalog can support a
+      *                  grouped, subtotaled genre report.
+      *  2026-08-09  jg  Added BookIsbn (ISBN-13) for check-digit
+      *                  validation on entry.
+      *****************************************************************
+       01  BK-BOOK-RECORD.
+           05  BK-BOOK-ID                  PIC 9(07).
+           05  BK-BOOK-NAME                PIC X(09).
+           05  BK-BOOK-YEAR                PIC 9(04).
+           05  BK-BOOK-AUTHOR              PIC X(15).
+           05  BK-BOOK-PRICE               PIC 9(05)V99.
+           05  BK-BOOK-GENRE               PIC X(10).
+           05  BK-BOOK-ISBN                PIC 9(13).
