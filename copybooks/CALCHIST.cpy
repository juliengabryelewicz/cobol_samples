@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  CALCHIST.CPY
+      *
+      *  Shared calculation-history record layout.  COPY this member
+      *  into the FD for HistoryFile so every program that logs
+      *  calculator activity (CALCULATOR, CALCBATCH) writes the same
+      *  fields in the same order.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with the
+      *                  CALCULATOR history log.
+      *****************************************************************
+       01  CH-HISTORY-RECORD.
+           05  CH-RUN-DATE                 PIC 9(08).
+           05  CH-RUN-TIME                 PIC 9(08).
+           05  CH-NUM1                     PIC S9(05)V99 SIGN LEADING
+                                            SEPARATE.
+           05  CH-OPERATOR                 PIC X(01).
+           05  CH-NUM2                     PIC S9(05)V99 SIGN LEADING
+                                            SEPARATE.
+           05  CH-RESULT                   PIC S9(09)V99 SIGN LEADING
+                                            SEPARATE.
+           05  CH-STATUS                   PIC X(01).
+               88  CH-STATUS-OK            VALUE "Y".
+               88  CH-STATUS-ERROR         VALUE "N".
