@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  STEPCTL.CPY
+      *
+      *  One record per paragraph start/stop event.  COPY this member
+      *  into the FD for a batch program's step-control log so every
+      *  paragraph entry and exit is timestamped on a common file,
+      *  making it possible to tell which step in a multi-paragraph
+      *  run actually completed versus which one failed partway
+      *  through.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original layout, split out of PERFORM-KEYWORD.
+      *****************************************************************
+       01  SC-STEP-RECORD.
+           05  SC-STEP-NAME                PIC X(12).
+           05  SC-STEP-STATUS               PIC X(05).
+           05  SC-STEP-DATE                 PIC 9(08).
+           05  SC-STEP-TIME                 PIC 9(08).
