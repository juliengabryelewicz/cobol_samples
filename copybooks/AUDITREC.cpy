@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *
+      *  Shared audit-trail record layout.  COPY this member into the
+      *  FD for AuditFile so every program that logs book-maintenance
+      *  activity writes the same fields in the same order.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with the
+      *                  WRITE-FILE audit trail.
+      *  2026-08-09  jg  Added before/after BookName and BookPrice so
+      *                  an add, update or delete can be traced back
+      *                  to what the record actually held, not just
+      *                  that a transaction happened against it.  On
+      *                  an add the before image is spaces/zero; on a
+      *                  delete the after image is spaces/zero.
+      *****************************************************************
+       01  AD-AUDIT-RECORD.
+           05  AD-RUN-DATE                 PIC 9(08).
+           05  AD-RUN-TIME                 PIC 9(08).
+           05  AD-TXN-CODE                 PIC X(01).
+           05  AD-BOOK-ID                  PIC 9(07).
+           05  AD-RESULT                   PIC X(01).
+           05  AD-BEFORE-NAME              PIC X(09).
+           05  AD-BEFORE-PRICE             PIC 9(05)V99.
+           05  AD-AFTER-NAME               PIC X(09).
+           05  AD-AFTER-PRICE              PIC 9(05)V99.
