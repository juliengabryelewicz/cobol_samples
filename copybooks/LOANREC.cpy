@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  LOANREC.CPY
+      *
+      *  Shared book-loan record layout, keyed on BookId.  Holds the
+      *  most recent loan for a given book - who has it, when it went
+      *  out, when it is due, and (once returned) when it came back.
+      *  COPY this member into the FD for LoanFile so every program
+      *  that touches BOOKLOAN.DAT agrees on the same fields.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with BOOKLOAN.
+      *****************************************************************
+       01  LN-LOAN-RECORD.
+           05  LN-BOOK-ID                  PIC 9(07).
+           05  LN-BORROWER                 PIC X(15).
+           05  LN-LOAN-DATE                PIC 9(08).
+           05  LN-DUE-DATE                 PIC 9(08).
+           05  LN-RETURN-DATE              PIC 9(08).
+           05  LN-LOAN-STATUS              PIC X(01).
+               88  LN-ON-LOAN              VALUE "O".
+               88  LN-RETURNED             VALUE "R".
