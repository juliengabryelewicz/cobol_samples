@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  LOADCTL.CPY
+      *
+      *  Control-total trailer written once per initial-load run of
+      *  WRITE-FILE.  A downstream job step can compare LC-RECORD-COUNT
+      *  and LC-TOTAL-PRICE against its own tally of BOOKS.DAT to prove
+      *  the load carried every record without loss or duplication.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with the
+      *                  WRITE-FILE load control totals.
+      *****************************************************************
+       01  LC-CONTROL-TRAILER.
+           05  LC-RUN-DATE                 PIC 9(08).
+           05  LC-RUN-TIME                 PIC 9(08).
+           05  LC-RECORD-COUNT             PIC 9(07).
+           05  LC-TOTAL-PRICE              PIC 9(09)V99.
