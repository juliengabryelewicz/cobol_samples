@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  SIGNAUD.CPY
+      *
+      *  One logged sign-on from GREET.  COPY this member into the FD
+      *  for SignonFile so every program that reviews sign-on activity
+      *  agrees on the same layout.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with the GREET
+      *                  sign-on audit trail.
+      *****************************************************************
+       01  GR-SIGNON-RECORD.
+           05  GR-RUN-DATE                 PIC 9(08).
+           05  GR-RUN-TIME                 PIC 9(08).
+           05  GR-USERNAME                 PIC X(30).
