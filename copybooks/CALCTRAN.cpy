@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CALCTRAN.CPY
+      *
+      *  One pricing-check transaction for CALCBATCH - two signed
+      *  decimal operands and the operator to apply to them.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with CALCBATCH.
+      *****************************************************************
+       01  CT-TRANSACTION.
+           05  CT-NUM1                     PIC S9(05)V99 SIGN LEADING
+                                            SEPARATE.
+           05  CT-OPERATOR                 PIC X(01).
+           05  CT-NUM2                     PIC S9(05)V99 SIGN LEADING
+                                            SEPARATE.
