@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  EVALRESP.CPY
+      *
+      *  One logged survey answer from EVALUATE-EXAMPLE.  COPY this
+      *  member into the FD for ResponseFile so EVALRPT's tally report
+      *  reads exactly the fields EVALUATE-EXAMPLE writes.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with the
+      *                  EVALUATE-EXAMPLE survey.
+      *****************************************************************
+       01  EV-RESPONSE-RECORD.
+           05  EV-RESP-DATE                PIC 9(08).
+           05  EV-RESP-TIME                PIC 9(08).
+           05  EV-RESP-QUESTION            PIC 9(02).
+           05  EV-RESP-ANSWER              PIC X(01).
+               88  EV-RESP-YES             VALUE "Y".
+               88  EV-RESP-NO              VALUE "N".
+               88  EV-RESP-INVALID         VALUE "?".
