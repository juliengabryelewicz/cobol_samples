@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  RUNDATE.CPY
+      *
+      *  COPY this member into WORKING-STORAGE of any report program
+      *  that needs to stamp its output with the run date.  Pair it
+      *  with CALL "GETRUNDT" USING RD-RUN-DATE-AREA so every report
+      *  in the toolkit formats its run date the same way.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original member, introduced with GETRUNDT.
+      *****************************************************************
+       01  RD-RUN-DATE-AREA.
+           05  RD-RUN-DATE-DISPLAY          PIC X(10).
