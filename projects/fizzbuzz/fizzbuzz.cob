@@ -1,29 +1,165 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-       AUTHOR. Julien Gabryelewicz.
+       PROGRAM-ID.    FIZZBUZZ.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  FIZZBUZZ
+      *
+      *  Classic FizzBuzz drill - counts from 1 to an upper bound and,
+      *  for each number, prints the word for every divisor rule it
+      *  matches (concatenated, so a number divisible by all rules
+      *  prints all their words run together as the original
+      *  "FizzBuzz" does), or the number itself when no rule matches.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Upper bound and the two divisors are now run
+      *                  parameters instead of literals hard-coded at
+      *                  100/3/5, so the same compiled program covers
+      *                  other range/rule combinations.
+      *  2026-08-09  jg  Every line is now also written to a
+      *                  FIZZBUZZ.RPT report file, with a trailer
+      *                  summarizing how many of each category came
+      *                  out of the run.
+      *  2026-08-09  jg  Replaced the fixed two-divisor nested IFs with
+      *                  a run-time divisor/word table (up to five
+      *                  rules), so a new rule is a data entry instead
+      *                  of a structural change.  Supersedes the
+      *                  earlier fixed two-divisor prompts - the table
+      *                  now holds however many rules the operator
+      *                  enters (2 by default, to match the original
+      *                  Fizz/Buzz behavior).
+      *  2026-08-09  jg  Ends with GOBACK instead of STOP RUN so
+      *                  MAINMENU can CALL this as a subprogram.
+      *  2026-08-09  jg  FB-REPORT-LINE is now cleared to SPACES before
+      *                  each STRING in the summary trailer - STRING
+      *                  only overwrites the bytes it builds, so a
+      *                  shorter line following a longer one was
+      *                  leaving trailing characters behind.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReportFile ASSIGN TO "FIZZBUZZ.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FB-RPTFILE-STATUS.
+
        DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-           01 NUMBERFB PIC 9(03) VALUE 1.
-           01 REST PIC 9(03) VALUE 0.
-           01 ANSWER PIC 9(03) VALUE 0.
+       FILE SECTION.
+       FD  ReportFile.
+       01  FB-REPORT-LINE        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FB-RPTFILE-STATUS     PIC X(02).
+           88  FB-RPTFILE-OK     VALUE "00".
+
+       01  FB-UPPER-BOUND        PIC 9(05) VALUE 100.
+       01  FB-NUMBER             PIC 9(05) VALUE 1.
+       01  FB-QUOTIENT           PIC 9(05) VALUE 0.
+       01  FB-REMAINDER          PIC 9(03) VALUE 0.
+       01  FB-NUMBER-COUNT       PIC 9(05) VALUE ZEROS.
+
+       01  FB-RULE-MAX           PIC 9(02) VALUE 5.
+       01  FB-RULE-ENTERED       PIC 9(02) VALUE 2.
+
+       01  FB-RULE-TABLE.
+           05  FB-RULE OCCURS 5 TIMES INDEXED BY FB-RULE-IDX.
+               10  FB-RULE-DIVISOR        PIC 9(03).
+               10  FB-RULE-WORD           PIC X(10).
+               10  FB-RULE-MATCH-COUNT    PIC 9(05) VALUE ZEROS.
+
+       01  FB-BUILD-AREA         PIC X(60).
+       01  FB-BUILD-PTR          PIC 9(03).
+
        PROCEDURE DIVISION.
-           PERFORM UNTIL NUMBERFB > 100
-               DIVIDE 15 INTO NUMBERFB GIVING ANSWER REMAINDER REST
-               IF REST = 0 THEN
-                   DISPLAY "FizzBuzz"
-               ELSE
-                   DIVIDE 3 INTO NUMBERFB GIVING ANSWER REMAINDER REST
-                   IF REST = 0 THEN
-                       DISPLAY "Fizz"
-                   ELSE
-                       DIVIDE 5 INTO NUMBERFB GIVING ANSWER REMAINDER REST
-                       IF REST = 0 THEN
-                           DISPLAY "Buzz"
-                       ELSE
-                           DISPLAY NUMBERFB
-                       END-IF
-                   END-IF
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-NUMBER THRU 2000-EXIT
+               UNTIL FB-NUMBER > FB-UPPER-BOUND
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY "Enter upper bound (1 to 99999) : "
+               WITH NO ADVANCING
+           ACCEPT FB-UPPER-BOUND
+           PERFORM 1100-GET-RULE-COUNT THRU 1100-EXIT
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-ENTERED
+               DISPLAY "Rule " FB-RULE-IDX " divisor (1 to 999) : "
+                   WITH NO ADVANCING
+               ACCEPT FB-RULE-DIVISOR (FB-RULE-IDX)
+               DISPLAY "Rule " FB-RULE-IDX " word              : "
+                   WITH NO ADVANCING
+               ACCEPT FB-RULE-WORD (FB-RULE-IDX)
+           END-PERFORM
+           OPEN OUTPUT ReportFile
+           IF NOT FB-RPTFILE-OK
+               DISPLAY "FIZZBUZZ.RPT OPEN failed - status "
+                       FB-RPTFILE-STATUS "."
+               GOBACK
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-GET-RULE-COUNT.
+           DISPLAY "How many divisor rules (1 to " FB-RULE-MAX ") : "
+               WITH NO ADVANCING
+           ACCEPT FB-RULE-ENTERED
+           IF FB-RULE-ENTERED = ZEROS OR
+                   FB-RULE-ENTERED > FB-RULE-MAX
+               DISPLAY "Enter a count from 1 to " FB-RULE-MAX "."
+               GO TO 1100-GET-RULE-COUNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-NUMBER.
+           MOVE SPACES TO FB-BUILD-AREA
+           MOVE 1 TO FB-BUILD-PTR
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-ENTERED
+               DIVIDE FB-RULE-DIVISOR (FB-RULE-IDX) INTO FB-NUMBER
+                   GIVING FB-QUOTIENT REMAINDER FB-REMAINDER
+               IF FB-REMAINDER = 0
+                   STRING FB-RULE-WORD (FB-RULE-IDX) DELIMITED BY SPACE
+                       INTO FB-BUILD-AREA WITH POINTER FB-BUILD-PTR
+                   ADD 1 TO FB-RULE-MATCH-COUNT (FB-RULE-IDX)
                END-IF
-               ADD 1 TO NUMBERFB
            END-PERFORM
-           STOP RUN.
+           IF FB-BUILD-PTR = 1
+               MOVE FB-NUMBER TO FB-REPORT-LINE
+               ADD 1 TO FB-NUMBER-COUNT
+           ELSE
+               MOVE FB-BUILD-AREA TO FB-REPORT-LINE
+           END-IF
+           DISPLAY FB-REPORT-LINE
+           WRITE FB-REPORT-LINE
+           ADD 1 TO FB-NUMBER.
+       2000-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           MOVE SPACES TO FB-REPORT-LINE
+           WRITE FB-REPORT-LINE
+           PERFORM VARYING FB-RULE-IDX FROM 1 BY 1
+                   UNTIL FB-RULE-IDX > FB-RULE-ENTERED
+               MOVE SPACES TO FB-REPORT-LINE
+               STRING FB-RULE-WORD (FB-RULE-IDX) DELIMITED BY SPACE
+                      " matches: "  DELIMITED BY SIZE
+                      FB-RULE-MATCH-COUNT (FB-RULE-IDX)
+                          DELIMITED BY SIZE
+                   INTO FB-REPORT-LINE
+               DISPLAY FB-REPORT-LINE
+               WRITE FB-REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO FB-REPORT-LINE
+           STRING "Plain number matches: " DELIMITED BY SIZE
+                  FB-NUMBER-COUNT            DELIMITED BY SIZE
+               INTO FB-REPORT-LINE
+           DISPLAY FB-REPORT-LINE
+           WRITE FB-REPORT-LINE
+           CLOSE ReportFile.
+       3000-EXIT.
+           EXIT.
