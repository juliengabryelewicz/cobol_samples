@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EVALRPT.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  EVALRPT
+      *
+      *  Companion report to the EVALUATE-EXAMPLE survey.  Reads
+      *  EVALRESP.DAT (already in chronological order, one record per
+      *  answer) and tabulates how many Y, N, and invalid answers were
+      *  given, with a subtotal for each day and a running total
+      *  across the whole file, so the shift supervisor can see the
+      *  trend without opening the raw log.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ResponseFile ASSIGN TO "EVALRESP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ER-RESPFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ResponseFile.
+       COPY EVALRESP.
+
+       WORKING-STORAGE SECTION.
+       01  ER-RESPFILE-STATUS        PIC X(02).
+           88  ER-RESPFILE-OK        VALUE "00".
+
+       01  ER-RESPFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  ER-RESPFILE-EOF       VALUE "Y".
+
+       01  ER-FIRST-RECORD-SWITCH    PIC X(01) VALUE "Y".
+           88  ER-FIRST-RECORD       VALUE "Y".
+
+       01  ER-PRIOR-DATE             PIC 9(08) VALUE ZEROS.
+
+       01  ER-DAY-YES-COUNT          PIC 9(05) VALUE ZEROS.
+       01  ER-DAY-NO-COUNT           PIC 9(05) VALUE ZEROS.
+       01  ER-DAY-INVALID-COUNT      PIC 9(05) VALUE ZEROS.
+
+       01  ER-TOTAL-YES-COUNT        PIC 9(07) VALUE ZEROS.
+       01  ER-TOTAL-NO-COUNT         PIC 9(07) VALUE ZEROS.
+       01  ER-TOTAL-INVALID-COUNT    PIC 9(07) VALUE ZEROS.
+
+       01  ER-HEADING-1.
+           05  FILLER             PIC X(10) VALUE "EVALRPT".
+           05  FILLER             PIC X(30)
+                                  VALUE "SURVEY RESPONSE TALLY".
+
+       01  ER-DAY-LINE.
+           05  FILLER             PIC X(06) VALUE "DATE:".
+           05  ER-DL-DATE         PIC 9(08).
+
+       01  ER-HEADING-2.
+           05  FILLER                PIC X(08) VALUE "YES".
+           05  FILLER                PIC X(08) VALUE "NO".
+           05  FILLER                PIC X(10) VALUE "INVALID".
+
+       01  ER-SUBTOTAL-LINE.
+           05  ER-S-YES              PIC ZZZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  ER-S-NO                PIC ZZZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  ER-S-INVALID           PIC ZZZZ9.
+
+       01  ER-GRANDTOTAL-LINE.
+           05  FILLER                PIC X(15) VALUE "RUNNING TOTAL".
+           05  ER-G-YES               PIC ZZZZZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  ER-G-NO                PIC ZZZZZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  ER-G-INVALID           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RESPONSE THRU 2000-EXIT
+               UNTIL ER-RESPFILE-EOF
+           IF NOT ER-FIRST-RECORD
+               PERFORM 2200-PRINT-DAY-TOTALS THRU 2200-EXIT
+           END-IF
+           PERFORM 3000-PRINT-GRANDTOTAL THRU 3000-EXIT
+           CLOSE ResponseFile
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ResponseFile
+           IF NOT ER-RESPFILE-OK
+               DISPLAY "EVALRESP.DAT OPEN failed - status "
+                       ER-RESPFILE-STATUS "."
+               STOP RUN
+           END-IF
+           DISPLAY ER-HEADING-1
+           READ ResponseFile
+               AT END
+                   SET ER-RESPFILE-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RESPONSE.
+           IF ER-FIRST-RECORD
+               PERFORM 2100-START-NEW-DAY THRU 2100-EXIT
+           ELSE
+               IF EV-RESP-DATE NOT = ER-PRIOR-DATE
+                   PERFORM 2200-PRINT-DAY-TOTALS THRU 2200-EXIT
+                   PERFORM 2100-START-NEW-DAY THRU 2100-EXIT
+               END-IF
+           END-IF
+           EVALUATE TRUE
+               WHEN EV-RESP-YES
+                   ADD 1 TO ER-DAY-YES-COUNT
+                   ADD 1 TO ER-TOTAL-YES-COUNT
+               WHEN EV-RESP-NO
+                   ADD 1 TO ER-DAY-NO-COUNT
+                   ADD 1 TO ER-TOTAL-NO-COUNT
+               WHEN OTHER
+                   ADD 1 TO ER-DAY-INVALID-COUNT
+                   ADD 1 TO ER-TOTAL-INVALID-COUNT
+           END-EVALUATE
+           READ ResponseFile
+               AT END
+                   SET ER-RESPFILE-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-START-NEW-DAY.
+           MOVE EV-RESP-DATE TO ER-PRIOR-DATE
+           MOVE "N"          TO ER-FIRST-RECORD-SWITCH
+           MOVE ZEROS        TO ER-DAY-YES-COUNT
+           MOVE ZEROS        TO ER-DAY-NO-COUNT
+           MOVE ZEROS        TO ER-DAY-INVALID-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       2200-PRINT-DAY-TOTALS.
+           MOVE ER-PRIOR-DATE TO ER-DL-DATE
+           DISPLAY SPACES
+           DISPLAY ER-DAY-LINE
+           DISPLAY ER-HEADING-2
+           MOVE ER-DAY-YES-COUNT     TO ER-S-YES
+           MOVE ER-DAY-NO-COUNT      TO ER-S-NO
+           MOVE ER-DAY-INVALID-COUNT TO ER-S-INVALID
+           DISPLAY ER-SUBTOTAL-LINE.
+       2200-EXIT.
+           EXIT.
+
+       3000-PRINT-GRANDTOTAL.
+           MOVE ER-TOTAL-YES-COUNT     TO ER-G-YES
+           MOVE ER-TOTAL-NO-COUNT      TO ER-G-NO
+           MOVE ER-TOTAL-INVALID-COUNT TO ER-G-INVALID
+           DISPLAY SPACES
+           DISPLAY "----------------------------------------"
+           DISPLAY ER-GRANDTOTAL-LINE.
+       3000-EXIT.
+           EXIT.
