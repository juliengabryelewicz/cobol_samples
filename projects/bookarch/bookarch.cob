@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKARCH.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKARCH
+      *
+      *  Year-end archive/purge run.  Reads BOOKS.DAT sequentially and
+      *  moves every book older than an operator-supplied cutoff year
+      *  out to BOOKS.HIST, deleting it from BOOKS.DAT, so the active
+      *  catalog stays lean while the withdrawn title's record is
+      *  still on file for anyone who needs to look it up later.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS AR-BOOKFILE-STATUS.
+           SELECT HistFile ASSIGN TO "BOOKS.HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AR-HISTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       FD HistFile.
+       01  AR-HIST-RECORD.
+           05  AR-H-BOOK-ID              PIC 9(07).
+           05  AR-H-BOOK-NAME            PIC X(09).
+           05  AR-H-BOOK-YEAR            PIC 9(04).
+           05  AR-H-BOOK-AUTHOR          PIC X(15).
+           05  AR-H-BOOK-PRICE           PIC 9(05)V99.
+           05  AR-H-BOOK-GENRE           PIC X(10).
+           05  AR-H-BOOK-ISBN            PIC 9(13).
+           05  AR-H-ARCHIVE-DATE         PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  AR-BOOKFILE-STATUS        PIC X(02).
+           88  AR-BOOKFILE-OK        VALUE "00".
+
+       01  AR-HISTFILE-STATUS        PIC X(02).
+           88  AR-HISTFILE-OK        VALUE "00".
+
+       01  AR-BOOKFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  AR-BOOKFILE-EOF       VALUE "Y".
+
+       01  AR-CUTOFF-YEAR             PIC 9(04).
+       01  AR-ARCHIVE-DATE            PIC 9(08).
+       01  AR-KEPT-COUNT              PIC 9(05) VALUE ZEROS.
+       01  AR-ARCHIVED-COUNT          PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-BOOK THRU 2000-EXIT
+               UNTIL AR-BOOKFILE-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY "Archive books older than year (0001-9999) : "
+               WITH NO ADVANCING
+           ACCEPT AR-CUTOFF-YEAR
+           ACCEPT AR-ARCHIVE-DATE FROM DATE YYYYMMDD
+           OPEN I-O BookFile
+           IF NOT AR-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       AR-BOOKFILE-STATUS "."
+               GOBACK
+           END-IF
+           OPEN EXTEND HistFile
+           IF NOT AR-HISTFILE-OK
+               DISPLAY "BOOKS.HIST OPEN failed - status "
+                       AR-HISTFILE-STATUS "."
+               CLOSE BookFile
+               GOBACK
+           END-IF
+           READ BookFile NEXT RECORD
+               AT END
+                   SET AR-BOOKFILE-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-BOOK.
+           IF BK-BOOK-YEAR < AR-CUTOFF-YEAR
+               PERFORM 2100-ARCHIVE-ONE-BOOK THRU 2100-EXIT
+           ELSE
+               ADD 1 TO AR-KEPT-COUNT
+           END-IF
+           READ BookFile NEXT RECORD
+               AT END
+                   SET AR-BOOKFILE-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ARCHIVE-ONE-BOOK.
+           MOVE BK-BOOK-ID      TO AR-H-BOOK-ID
+           MOVE BK-BOOK-NAME    TO AR-H-BOOK-NAME
+           MOVE BK-BOOK-YEAR    TO AR-H-BOOK-YEAR
+           MOVE BK-BOOK-AUTHOR  TO AR-H-BOOK-AUTHOR
+           MOVE BK-BOOK-PRICE   TO AR-H-BOOK-PRICE
+           MOVE BK-BOOK-GENRE   TO AR-H-BOOK-GENRE
+           MOVE BK-BOOK-ISBN    TO AR-H-BOOK-ISBN
+           MOVE AR-ARCHIVE-DATE TO AR-H-ARCHIVE-DATE
+           WRITE AR-HIST-RECORD
+           DELETE BookFile
+               INVALID KEY
+                   DISPLAY "Book " BK-BOOK-ID " not deleted."
+               NOT INVALID KEY
+                   ADD 1 TO AR-ARCHIVED-COUNT
+           END-DELETE.
+       2100-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           CLOSE BookFile
+           CLOSE HistFile
+           DISPLAY "----------------------------------------"
+           DISPLAY "Books archived: " AR-ARCHIVED-COUNT
+           DISPLAY "Books retained: " AR-KEPT-COUNT.
+       3000-EXIT.
+           EXIT.
