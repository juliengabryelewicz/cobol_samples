@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKINQ.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKINQ
+      *
+      *  Online inquiry against BOOKS.DAT - enter a BookId and see the
+      *  full catalog record back, without waiting for the next
+      *  BOOKRPT run.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Recast into the numbered-paragraph convention
+      *                  used by the rest of this change set, and set
+      *                  RETURN-CODE on a failed BookFile OPEN instead
+      *                  of leaving it unset.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS IQ-BOOKFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       WORKING-STORAGE SECTION.
+       01  IQ-BOOKFILE-STATUS    PIC X(02).
+           88  IQ-BOOKFILE-OK    VALUE "00".
+
+       01  IQ-INQUIRY-ID         PIC 9(07).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF IQ-BOOKFILE-OK
+               PERFORM 2000-GET-INQUIRY-ID THRU 2000-EXIT
+               PERFORM 2100-LOOK-UP-BOOK THRU 2100-EXIT
+                   UNTIL IQ-INQUIRY-ID = ZEROS
+               CLOSE BookFile
+           END-IF
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT BookFile
+           IF NOT IQ-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       IQ-BOOKFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "Enter a Book Id to look up.  Enter no data to"
+               DISPLAY "end."
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-GET-INQUIRY-ID.
+           DISPLAY "Book Id : " WITH NO ADVANCING
+           ACCEPT IQ-INQUIRY-ID.
+       2000-EXIT.
+           EXIT.
+
+       2100-LOOK-UP-BOOK.
+           MOVE IQ-INQUIRY-ID TO BK-BOOK-ID
+           READ BookFile
+               INVALID KEY
+                   DISPLAY "Book " IQ-INQUIRY-ID " not found."
+               NOT INVALID KEY
+                   DISPLAY "Id......: " BK-BOOK-ID
+                   DISPLAY "Name....: " BK-BOOK-NAME
+                   DISPLAY "Year....: " BK-BOOK-YEAR
+                   DISPLAY "Author..: " BK-BOOK-AUTHOR
+                   DISPLAY "Price...: " BK-BOOK-PRICE
+                   DISPLAY "Genre...: " BK-BOOK-GENRE
+                   DISPLAY "Isbn....: " BK-BOOK-ISBN
+           END-READ
+           PERFORM 2000-GET-INQUIRY-ID THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
