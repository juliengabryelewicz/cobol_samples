@@ -1,30 +1,174 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-       AUTHOR. Julien Gabryelewicz.
+       PROGRAM-ID.    CALCULATOR.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  CALCULATOR
+      *
+      *  Simple four-function calculator - add, subtract, multiply and
+      *  divide two operands and display the result.  Every attempt,
+      *  successful or not, is appended to the CALCHIST.DAT history
+      *  log for later review.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Widened NUM1/NUM2/RESULT from single digits to
+      *                  multi-digit operands with two decimal places,
+      *                  and restructured into numbered paragraphs.
+      *  2026-08-09  jg  Added a divide-by-zero check ahead of the
+      *                  DIVIDE so a zero second operand is reported
+      *                  instead of abending the run.
+      *  2026-08-09  jg  Made NUM1/NUM2/RESULT signed, with a leading
+      *                  separate sign, so negative operands and
+      *                  results are accepted and displayed correctly.
+      *  2026-08-09  jg  Added a CALCHIST.DAT history log recording
+      *                  every calculation attempt.
+      *  2026-08-09  jg  Replaced the inline ADD/COMPUTE/MULTIPLY/
+      *                  DIVIDE logic with a CALL to the shared
+      *                  ARITH-SVC subprogram, so CALCULATOR, CALCBATCH
+      *                  and CALL-PROGRAM all run the same tested
+      *                  arithmetic routine.
+      *  2026-08-09  jg  Ends with GOBACK instead of STOP RUN so
+      *                  MAINMENU can CALL this as a subprogram.
+      *  2026-08-09  jg  Added a C (convert) operator that calls the
+      *                  CONVERT-CALL subprogram to turn a quantity and
+      *                  a conversion factor into a converted amount,
+      *                  instead of the four arithmetic operators only.
+      *  2026-08-09  jg  Result is now displayed through an edited
+      *                  PICTURE with a thousands separator and a
+      *                  currency sign instead of a raw digit string.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HistoryFile ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CA-HISTFILE-STATUS.
+
        DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-	   01 NUM1 PIC 9(1) VALUE ZEROS.
-	   01 NUM2 PIC 9(1) VALUE ZEROS.
-	   01 OPERATOR PIC X(1).
-	   01 RESULT PIC 9(2) VALUE ZEROS.
+       FILE SECTION.
+       FD  HistoryFile.
+       COPY CALCHIST.
+
+       WORKING-STORAGE SECTION.
+       01  CA-HISTFILE-STATUS    PIC X(02).
+           88  CA-HISTFILE-OK    VALUE "00".
+
+       01  CA-NUM1               PIC S9(05)V99 SIGN LEADING SEPARATE
+                                  VALUE ZEROS.
+       01  CA-NUM2               PIC S9(05)V99 SIGN LEADING SEPARATE
+                                  VALUE ZEROS.
+       01  CA-OPERATOR           PIC X(01).
+       01  CA-RESULT             PIC S9(09)V99 SIGN LEADING SEPARATE
+                                  VALUE ZEROS.
+       01  CA-ERROR-SWITCH       PIC X(01) VALUE "N".
+           88  CA-ERROR-FOUND    VALUE "Y".
+           88  CA-NO-ERROR       VALUE "N".
+
+       01  CA-AR-OPERAND-1       PIC S9(07)V99.
+       01  CA-AR-OPERAND-2       PIC S9(07)V99.
+       01  CA-AR-RESULT          PIC S9(09)V99.
+       01  CA-AR-STATUS          PIC X(02).
+
+       01  CA-CV-QUANTITY        PIC S9(07)V99.
+       01  CA-CV-FACTOR          PIC S9(07)V99.
+       01  CA-CV-CONVERTED       PIC S9(09)V99.
+
+       01  CA-RESULT-DISPLAY     PIC $ZZZ,ZZZ,ZZ9.99-.
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number  (from 0 to 9) : " WITH NO ADVANCING.
-           ACCEPT NUM1.
-           DISPLAY "Enter second number (from 0 to 9) : " WITH NO ADVANCING.
-           ACCEPT NUM2.
-           DISPLAY "Enter operator (+,-,/ or *) : " WITH NO ADVANCING.
-           ACCEPT OPERATOR.
-           IF OPERATOR = "+" THEN
-	       ADD NUM1, NUM2 GIVING RESULT
+       0000-MAINLINE.
+           OPEN EXTEND HistoryFile
+           IF NOT CA-HISTFILE-OK
+               DISPLAY "CALCHIST.DAT OPEN failed - status "
+                       CA-HISTFILE-STATUS "."
+               GOBACK
            END-IF
-           IF OPERATOR = "-" THEN
-	       COMPUTE RESULT = NUM1 - NUM2
+           PERFORM 1000-GET-OPERANDS THRU 1000-EXIT
+           PERFORM 2000-CALCULATE THRU 2000-EXIT
+           PERFORM 3000-DISPLAY-RESULT THRU 3000-EXIT
+           PERFORM 4000-WRITE-HISTORY THRU 4000-EXIT
+           CLOSE HistoryFile
+           GOBACK.
+
+       1000-GET-OPERANDS.
+           DISPLAY "Enter first number  (-99999.99 to 99999.99) : "
+               WITH NO ADVANCING
+           ACCEPT CA-NUM1
+           DISPLAY "Enter second number (-99999.99 to 99999.99) : "
+               WITH NO ADVANCING
+           ACCEPT CA-NUM2
+           DISPLAY "Enter operator (+,-,/,* or C to convert) : "
+               WITH NO ADVANCING
+           ACCEPT CA-OPERATOR.
+       1000-EXIT.
+           EXIT.
+
+       2000-CALCULATE.
+           SET CA-NO-ERROR TO TRUE
+           IF CA-OPERATOR = "C" OR CA-OPERATOR = "c"
+               PERFORM 2200-CONVERT THRU 2200-EXIT
+           ELSE
+               PERFORM 2100-ARITHMETIC THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-ARITHMETIC.
+           MOVE CA-NUM1 TO CA-AR-OPERAND-1
+           MOVE CA-NUM2 TO CA-AR-OPERAND-2
+           CALL "ARITH-SVC" USING CA-AR-OPERAND-1 CA-AR-OPERAND-2
+                                   CA-OPERATOR CA-AR-RESULT CA-AR-STATUS
+           END-CALL
+           EVALUATE CA-AR-STATUS
+               WHEN "00"
+                   MOVE CA-AR-RESULT TO CA-RESULT
+               WHEN "01"
+                   DISPLAY "Unknown operator - " CA-OPERATOR "."
+                   SET CA-ERROR-FOUND TO TRUE
+               WHEN "02"
+                   DISPLAY "Cannot divide by zero."
+                   SET CA-ERROR-FOUND TO TRUE
+               WHEN OTHER
+                   DISPLAY "Result overflowed."
+                   SET CA-ERROR-FOUND TO TRUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+       2200-CONVERT.
+           MOVE "C" TO CA-OPERATOR
+           MOVE CA-NUM1 TO CA-CV-QUANTITY
+           MOVE CA-NUM2 TO CA-CV-FACTOR
+           CALL "CONVERT-CALL" USING CA-CV-QUANTITY CA-CV-FACTOR
+                                      CA-CV-CONVERTED
+           END-CALL
+           MOVE CA-CV-CONVERTED TO CA-RESULT.
+       2200-EXIT.
+           EXIT.
+
+       3000-DISPLAY-RESULT.
+           IF CA-NO-ERROR
+               MOVE CA-RESULT TO CA-RESULT-DISPLAY
+               DISPLAY "Result = " CA-RESULT-DISPLAY
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-WRITE-HISTORY.
+           ACCEPT CH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CH-RUN-TIME FROM TIME
+           MOVE CA-NUM1 TO CH-NUM1
+           MOVE CA-OPERATOR TO CH-OPERATOR
+           MOVE CA-NUM2 TO CH-NUM2
+           IF CA-NO-ERROR
+               MOVE CA-RESULT TO CH-RESULT
+               SET CH-STATUS-OK TO TRUE
+           ELSE
+               MOVE ZEROS TO CH-RESULT
+               SET CH-STATUS-ERROR TO TRUE
            END-IF
-           IF OPERATOR = "*" THEN
-	       MULTIPLY NUM1 BY NUM2 GIVING RESULT
-           END-IF
-           IF OPERATOR = "/" THEN
-	       DIVIDE NUM1 BY NUM2 GIVING RESULT
-           END-IF
-           DISPLAY "Result = ", RESULT.
-           STOP RUN.
+           WRITE CH-HISTORY-RECORD.
+       4000-EXIT.
+           EXIT.
