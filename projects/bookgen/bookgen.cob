@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKGEN.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKGEN
+      *
+      *  Prints BOOKS.DAT grouped by BookGenre, with a subtotal line
+      *  (book count and inventory value) at each genre break and a
+      *  grand total at the end.  BookFile is keyed on BookId, so the
+      *  records are run through a SORT work file to get them into
+      *  genre order first.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Widened GN-S-VALUE/GN-G-VALUE to nine integer
+      *                  digits so the edited total lines up with
+      *                  GN-GENRE-VALUE/GN-GRAND-VALUE's PIC 9(09)V99
+      *                  and a high-value genre or grand total is not
+      *                  truncated on the MOVE.
+      *  2026-08-09  jg  Run date is now obtained from the shared
+      *                  GETRUNDT subprogram and printed on the
+      *                  heading, matching BOOKRPT/BOOKVAL, so every
+      *                  report stamps the same way.
+      *  2026-08-09  jg  Added FILE STATUS checking on BookFile's OPEN,
+      *                  matching BOOKRPT's convention.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS GN-BOOKFILE-STATUS.
+           SELECT SortFile ASSIGN TO "BOOKGEN.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       SD SortFile.
+       01  GN-SORT-RECORD.
+           05  GN-S-GENRE            PIC X(10).
+           05  GN-S-ID               PIC 9(07).
+           05  GN-S-NAME             PIC X(09).
+           05  GN-S-YEAR             PIC 9(04).
+           05  GN-S-AUTHOR           PIC X(15).
+           05  GN-S-PRICE            PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       01  GN-BOOKFILE-STATUS        PIC X(02).
+           88  GN-BOOKFILE-OK        VALUE "00".
+
+       01  GN-BOOKFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  GN-BOOKFILE-EOF       VALUE "Y".
+
+       01  GN-SORTFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  GN-SORTFILE-EOF       VALUE "Y".
+
+       01  GN-FIRST-RECORD-SWITCH    PIC X(01) VALUE "Y".
+           88  GN-FIRST-RECORD       VALUE "Y".
+
+       01  GN-PRIOR-GENRE            PIC X(10) VALUE SPACES.
+       01  GN-RECORD-COUNT           PIC 9(05) VALUE ZEROS.
+       01  GN-GENRE-COUNT            PIC 9(05) VALUE ZEROS.
+       01  GN-GENRE-VALUE            PIC 9(09)V99 VALUE ZEROS.
+       01  GN-GRAND-COUNT            PIC 9(05) VALUE ZEROS.
+       01  GN-GRAND-VALUE            PIC 9(09)V99 VALUE ZEROS.
+
+       COPY RUNDATE.
+
+       01  GN-HEADING-1.
+           05  FILLER                PIC X(09) VALUE "BOOKGEN".
+           05  FILLER                PIC X(21) VALUE
+               "BOOKS BY GENRE".
+           05  FILLER                PIC X(10) VALUE "RUN DATE:".
+           05  GN-H1-DATE            PIC X(10).
+
+       01  GN-HEADING-2.
+           05  FILLER                PIC X(10) VALUE "BOOK ID".
+           05  FILLER                PIC X(12) VALUE "BOOK NAME".
+           05  FILLER                PIC X(10) VALUE "PRICE".
+
+       01  GN-GENRE-LINE.
+           05  FILLER                PIC X(08) VALUE "GENRE: ".
+           05  GN-GL-GENRE           PIC X(10).
+
+       01  GN-DETAIL-LINE.
+           05  GN-D-ID               PIC 9(07).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  GN-D-NAME             PIC X(09).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  GN-D-PRICE            PIC ZZ,ZZZ.99.
+
+       01  GN-SUBTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "  SUBTOTAL".
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  GN-S-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                PIC X(12) VALUE " book(s)  $ ".
+           05  GN-S-VALUE            PIC ZZZ,ZZZ,ZZZ.99.
+
+       01  GN-GRANDTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "GRAND TOTL".
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  GN-G-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                PIC X(12) VALUE " book(s)  $ ".
+           05  GN-G-VALUE            PIC ZZZ,ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "GETRUNDT" USING RD-RUN-DATE-AREA
+           END-CALL
+           SORT SortFile
+               ON ASCENDING KEY GN-S-GENRE
+               ON ASCENDING KEY GN-S-NAME
+               INPUT PROCEDURE IS 1000-RELEASE-BOOKS THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESS-SORTED THRU 2000-EXIT
+           GOBACK.
+
+       1000-RELEASE-BOOKS.
+           OPEN INPUT BookFile
+           IF NOT GN-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       GN-BOOKFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               SET GN-BOOKFILE-EOF TO TRUE
+           ELSE
+               READ BookFile NEXT RECORD
+                   AT END
+                       SET GN-BOOKFILE-EOF TO TRUE
+               END-READ
+               PERFORM 1100-RELEASE-ONE-BOOK
+                   UNTIL GN-BOOKFILE-EOF
+               CLOSE BookFile
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-RELEASE-ONE-BOOK.
+           MOVE BK-BOOK-GENRE TO GN-S-GENRE
+           MOVE BK-BOOK-ID    TO GN-S-ID
+           MOVE BK-BOOK-NAME  TO GN-S-NAME
+           MOVE BK-BOOK-YEAR  TO GN-S-YEAR
+           MOVE BK-BOOK-AUTHOR TO GN-S-AUTHOR
+           MOVE BK-BOOK-PRICE TO GN-S-PRICE
+           RELEASE GN-SORT-RECORD
+           READ BookFile NEXT RECORD
+               AT END
+                   SET GN-BOOKFILE-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-SORTED.
+           RETURN SortFile
+               AT END
+                   SET GN-SORTFILE-EOF TO TRUE
+           END-RETURN
+           PERFORM 2100-PROCESS-ONE-SORTED
+               UNTIL GN-SORTFILE-EOF
+           IF GN-RECORD-COUNT > ZEROS
+               PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+           END-IF
+           PERFORM 2300-PRINT-GRANDTOTAL THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-SORTED.
+           IF GN-FIRST-RECORD
+               PERFORM 2110-START-NEW-GENRE THRU 2110-EXIT
+           ELSE
+               IF GN-S-GENRE NOT = GN-PRIOR-GENRE
+                   PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+                   PERFORM 2110-START-NEW-GENRE THRU 2110-EXIT
+               END-IF
+           END-IF
+           MOVE GN-S-ID    TO GN-D-ID
+           MOVE GN-S-NAME  TO GN-D-NAME
+           MOVE GN-S-PRICE TO GN-D-PRICE
+           DISPLAY GN-DETAIL-LINE
+           ADD 1 TO GN-RECORD-COUNT
+           ADD 1 TO GN-GENRE-COUNT
+           ADD GN-S-PRICE TO GN-GENRE-VALUE
+           RETURN SortFile
+               AT END
+                   SET GN-SORTFILE-EOF TO TRUE
+           END-RETURN.
+
+       2110-START-NEW-GENRE.
+           MOVE GN-S-GENRE  TO GN-PRIOR-GENRE
+           MOVE GN-S-GENRE  TO GN-GL-GENRE
+           MOVE "N"         TO GN-FIRST-RECORD-SWITCH
+           MOVE ZEROS       TO GN-GENRE-COUNT
+           MOVE ZEROS       TO GN-GENRE-VALUE
+           MOVE RD-RUN-DATE-DISPLAY TO GN-H1-DATE
+           DISPLAY SPACES
+           DISPLAY GN-HEADING-1
+           DISPLAY GN-GENRE-LINE
+           DISPLAY GN-HEADING-2
+           DISPLAY "----------------------------------------".
+       2110-EXIT.
+           EXIT.
+
+       2200-PRINT-SUBTOTAL.
+           MOVE GN-GENRE-COUNT TO GN-S-COUNT
+           MOVE GN-GENRE-VALUE TO GN-S-VALUE
+           DISPLAY GN-SUBTOTAL-LINE
+           ADD GN-GENRE-COUNT TO GN-GRAND-COUNT
+           ADD GN-GENRE-VALUE TO GN-GRAND-VALUE.
+       2200-EXIT.
+           EXIT.
+
+       2300-PRINT-GRANDTOTAL.
+           MOVE GN-GRAND-COUNT TO GN-G-COUNT
+           MOVE GN-GRAND-VALUE TO GN-G-VALUE
+           DISPLAY SPACES
+           DISPLAY "----------------------------------------"
+           DISPLAY GN-GRANDTOTAL-LINE.
+       2300-EXIT.
+           EXIT.
