@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CALCBATCH.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  CALCBATCH
+      *
+      *  Batch-mode companion to CALCULATOR.  Reads a transaction file
+      *  of operand/operand/operator records (CALCTRAN.DAT) and prints
+      *  a paginated report of every result, the same way BOOKRPT
+      *  prints a batch listing instead of an interactive lookup, so a
+      *  whole day's worth of pricing checks can be queued up and run
+      *  unattended.  Every transaction, successful or not, is also
+      *  appended to the CALCHIST.DAT history log CALCULATOR uses.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Replaced the inline ADD/COMPUTE/MULTIPLY/
+      *                  DIVIDE logic with a CALL to the shared
+      *                  ARITH-SVC subprogram, matching CALCULATOR.
+      *  2026-08-09  jg  Run date is now obtained from the shared
+      *                  GETRUNDT subprogram instead of formatting it
+      *                  inline, so every report stamps the same way.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransFile ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CB-TRANFILE-STATUS.
+           SELECT HistoryFile ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CB-HISTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TransFile.
+       COPY CALCTRAN.
+
+       FD  HistoryFile.
+       COPY CALCHIST.
+
+       WORKING-STORAGE SECTION.
+       01  CB-TRANFILE-STATUS        PIC X(02).
+           88  CB-TRANFILE-OK        VALUE "00".
+
+       01  CB-HISTFILE-STATUS        PIC X(02).
+           88  CB-HISTFILE-OK        VALUE "00".
+
+       01  CB-TRANFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  CB-TRANFILE-EOF       VALUE "Y".
+
+       01  CB-ERROR-SWITCH           PIC X(01) VALUE "N".
+           88  CB-ERROR-FOUND        VALUE "Y".
+           88  CB-NO-ERROR           VALUE "N".
+
+       01  CB-RESULT                 PIC S9(09)V99 SIGN LEADING
+                                      SEPARATE VALUE ZEROS.
+
+       01  CB-AR-OPERAND-1           PIC S9(07)V99.
+       01  CB-AR-OPERAND-2           PIC S9(07)V99.
+       01  CB-AR-RESULT              PIC S9(09)V99.
+       01  CB-AR-STATUS              PIC X(02).
+
+       01  CB-LINE-COUNT             PIC 9(02) VALUE ZEROS.
+       01  CB-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+       01  CB-PAGE-COUNT             PIC 9(03) VALUE ZEROS.
+       01  CB-RECORD-COUNT           PIC 9(05) VALUE ZEROS.
+       01  CB-ERROR-COUNT            PIC 9(05) VALUE ZEROS.
+
+       COPY RUNDATE.
+
+       01  CB-HEADING-1.
+           05  FILLER             PIC X(10) VALUE "CALCBATCH".
+           05  FILLER             PIC X(18) VALUE "PRICING CHECK RUN".
+           05  FILLER             PIC X(10) VALUE "RUN DATE:".
+           05  CB-H1-DATE         PIC X(10).
+           05  FILLER             PIC X(07) VALUE "PAGE:".
+           05  CB-H1-PAGE         PIC ZZ9.
+
+       01  CB-HEADING-2.
+           05  FILLER                PIC X(16) VALUE "NUM1".
+           05  FILLER                PIC X(04) VALUE "OP".
+           05  FILLER                PIC X(16) VALUE "NUM2".
+           05  FILLER                PIC X(16) VALUE "RESULT".
+
+       01  CB-DETAIL-LINE.
+           05  CB-D-NUM1             PIC -(05)9.99.
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  CB-D-OPERATOR         PIC X(01).
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  CB-D-NUM2             PIC -(05)9.99.
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  CB-D-RESULT           PIC -(09)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+               UNTIL CB-TRANFILE-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "GETRUNDT" USING RD-RUN-DATE-AREA
+           END-CALL
+           OPEN INPUT TransFile
+           IF NOT CB-TRANFILE-OK
+               DISPLAY "CALCTRAN.DAT OPEN failed - status "
+                       CB-TRANFILE-STATUS "."
+               STOP RUN
+           END-IF
+           OPEN EXTEND HistoryFile
+           IF NOT CB-HISTFILE-OK
+               DISPLAY "CALCHIST.DAT OPEN failed - status "
+                       CB-HISTFILE-STATUS "."
+               STOP RUN
+           END-IF
+           READ TransFile
+               AT END
+                   SET CB-TRANFILE-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-CALCULATE THRU 2100-EXIT
+           PERFORM 2200-PRINT-ONE-RESULT THRU 2200-EXIT
+           PERFORM 2300-WRITE-HISTORY THRU 2300-EXIT
+           READ TransFile
+               AT END
+                   SET CB-TRANFILE-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CALCULATE.
+           SET CB-NO-ERROR TO TRUE
+           MOVE CT-NUM1 TO CB-AR-OPERAND-1
+           MOVE CT-NUM2 TO CB-AR-OPERAND-2
+           CALL "ARITH-SVC" USING CB-AR-OPERAND-1 CB-AR-OPERAND-2
+                                   CT-OPERATOR CB-AR-RESULT CB-AR-STATUS
+           END-CALL
+           IF CB-AR-STATUS = "00"
+               MOVE CB-AR-RESULT TO CB-RESULT
+           ELSE
+               SET CB-ERROR-FOUND TO TRUE
+               ADD 1 TO CB-ERROR-COUNT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-PRINT-ONE-RESULT.
+           IF CB-LINE-COUNT = ZEROS
+               OR CB-LINE-COUNT >= CB-LINES-PER-PAGE
+               PERFORM 2250-PRINT-HEADINGS THRU 2250-EXIT
+           END-IF
+           MOVE CT-NUM1     TO CB-D-NUM1
+           MOVE CT-OPERATOR TO CB-D-OPERATOR
+           MOVE CT-NUM2     TO CB-D-NUM2
+           IF CB-NO-ERROR
+               MOVE CB-RESULT TO CB-D-RESULT
+               DISPLAY CB-DETAIL-LINE
+           ELSE
+               DISPLAY CB-D-NUM1 "  " CB-D-OPERATOR "  " CB-D-NUM2
+                       "  *** ERROR - INVALID OR ZERO DIVISOR ***"
+           END-IF
+           ADD 1 TO CB-LINE-COUNT
+           ADD 1 TO CB-RECORD-COUNT.
+       2200-EXIT.
+           EXIT.
+
+       2250-PRINT-HEADINGS.
+           ADD 1 TO CB-PAGE-COUNT
+           MOVE RD-RUN-DATE-DISPLAY TO CB-H1-DATE
+           MOVE CB-PAGE-COUNT       TO CB-H1-PAGE
+           DISPLAY SPACES
+           DISPLAY CB-HEADING-1
+           DISPLAY CB-HEADING-2
+           DISPLAY "----------------------------------------"
+               "----------------------------------------"
+           MOVE ZEROS TO CB-LINE-COUNT.
+       2250-EXIT.
+           EXIT.
+
+       2300-WRITE-HISTORY.
+           ACCEPT CH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CH-RUN-TIME FROM TIME
+           MOVE CT-NUM1     TO CH-NUM1
+           MOVE CT-OPERATOR TO CH-OPERATOR
+           MOVE CT-NUM2     TO CH-NUM2
+           IF CB-NO-ERROR
+               MOVE CB-RESULT TO CH-RESULT
+               SET CH-STATUS-OK TO TRUE
+           ELSE
+               MOVE ZEROS TO CH-RESULT
+               SET CH-STATUS-ERROR TO TRUE
+           END-IF
+           WRITE CH-HISTORY-RECORD.
+       2300-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           DISPLAY "----------------------------------------"
+               "----------------------------------------"
+           DISPLAY "Transactions processed: " CB-RECORD-COUNT
+           DISPLAY "Errors encountered....: " CB-ERROR-COUNT
+           CLOSE TransFile
+           CLOSE HistoryFile.
+       3000-EXIT.
+           EXIT.
