@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKDEC.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKDEC
+      *
+      *  Prints BOOKS.DAT grouped by decade of BookYear, with a
+      *  subtotal line (book count and inventory value) at each
+      *  decade break and a grand total at the end, so collection
+      *  development can see the catalog's age profile without
+      *  reading the raw file.  BookFile is keyed on BookId, so the
+      *  records are run through a SORT work file to get them into
+      *  decade order first.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Widened DC-S-VALUE/DC-G-VALUE to nine integer
+      *                  digits so the edited total lines up with
+      *                  DC-DECADE-VALUE/DC-GRAND-VALUE's PIC 9(09)V99
+      *                  and a high-value decade or grand total is not
+      *                  truncated on the MOVE.
+      *  2026-08-09  jg  Run date is now obtained from the shared
+      *                  GETRUNDT subprogram and printed on the
+      *                  heading, matching BOOKRPT/BOOKVAL, so every
+      *                  report stamps the same way.
+      *  2026-08-09  jg  Fixed the decade rollup - COMPUTE DC-S-DECADE
+      *                  = (BK-BOOK-YEAR / 10) * 10 carried the divide
+      *                  at full intermediate precision, so it stored
+      *                  the original year back and every book fell
+      *                  into its own one-year "decade."  Now DIVIDEs
+      *                  into an integer quotient first to force the
+      *                  truncation before multiplying back out.  Also
+      *                  added FILE STATUS checking on BookFile's OPEN,
+      *                  matching BOOKRPT's convention.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS DC-BOOKFILE-STATUS.
+           SELECT SortFile ASSIGN TO "BOOKDEC.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       SD SortFile.
+       01  DC-SORT-RECORD.
+           05  DC-S-DECADE           PIC 9(04).
+           05  DC-S-ID               PIC 9(07).
+           05  DC-S-NAME             PIC X(09).
+           05  DC-S-YEAR             PIC 9(04).
+           05  DC-S-PRICE            PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       01  DC-BOOKFILE-STATUS        PIC X(02).
+           88  DC-BOOKFILE-OK        VALUE "00".
+
+       01  DC-BOOKFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  DC-BOOKFILE-EOF       VALUE "Y".
+
+       01  DC-SORTFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  DC-SORTFILE-EOF       VALUE "Y".
+
+       01  DC-FIRST-RECORD-SWITCH    PIC X(01) VALUE "Y".
+           88  DC-FIRST-RECORD       VALUE "Y".
+
+       01  DC-PRIOR-DECADE           PIC 9(04) VALUE ZEROS.
+       01  DC-DECADE-QUOTIENT        PIC 9(03) VALUE ZEROS.
+       01  DC-RECORD-COUNT           PIC 9(05) VALUE ZEROS.
+       01  DC-DECADE-COUNT           PIC 9(05) VALUE ZEROS.
+       01  DC-DECADE-VALUE           PIC 9(09)V99 VALUE ZEROS.
+       01  DC-GRAND-COUNT            PIC 9(05) VALUE ZEROS.
+       01  DC-GRAND-VALUE            PIC 9(09)V99 VALUE ZEROS.
+
+       COPY RUNDATE.
+
+       01  DC-HEADING-1.
+           05  FILLER                PIC X(09) VALUE "BOOKDEC".
+           05  FILLER                PIC X(21) VALUE
+               "BOOKS BY DECADE".
+           05  FILLER                PIC X(10) VALUE "RUN DATE:".
+           05  DC-H1-DATE            PIC X(10).
+
+       01  DC-HEADING-2.
+           05  FILLER                PIC X(10) VALUE "BOOK ID".
+           05  FILLER                PIC X(12) VALUE "BOOK NAME".
+           05  FILLER                PIC X(06) VALUE "YEAR".
+           05  FILLER                PIC X(10) VALUE "PRICE".
+
+       01  DC-DECADE-LINE.
+           05  FILLER                PIC X(09) VALUE "DECADE: ".
+           05  DC-DL-DECADE          PIC 9(04).
+           05  FILLER                PIC X(02) VALUE "S.".
+
+       01  DC-DETAIL-LINE.
+           05  DC-D-ID               PIC 9(07).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DC-D-NAME             PIC X(09).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DC-D-YEAR             PIC 9(04).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DC-D-PRICE            PIC ZZ,ZZZ.99.
+
+       01  DC-SUBTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "  SUBTOTAL".
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DC-S-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                PIC X(12) VALUE " book(s)  $ ".
+           05  DC-S-VALUE            PIC ZZZ,ZZZ,ZZZ.99.
+
+       01  DC-GRANDTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "GRAND TOTL".
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DC-G-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                PIC X(12) VALUE " book(s)  $ ".
+           05  DC-G-VALUE            PIC ZZZ,ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "GETRUNDT" USING RD-RUN-DATE-AREA
+           END-CALL
+           SORT SortFile
+               ON ASCENDING KEY DC-S-DECADE
+               ON ASCENDING KEY DC-S-NAME
+               INPUT PROCEDURE IS 1000-RELEASE-BOOKS THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESS-SORTED THRU 2000-EXIT
+           GOBACK.
+
+       1000-RELEASE-BOOKS.
+           OPEN INPUT BookFile
+           IF NOT DC-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       DC-BOOKFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               SET DC-BOOKFILE-EOF TO TRUE
+           ELSE
+               READ BookFile NEXT RECORD
+                   AT END
+                       SET DC-BOOKFILE-EOF TO TRUE
+               END-READ
+               PERFORM 1100-RELEASE-ONE-BOOK
+                   UNTIL DC-BOOKFILE-EOF
+               CLOSE BookFile
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-RELEASE-ONE-BOOK.
+           DIVIDE BK-BOOK-YEAR BY 10 GIVING DC-DECADE-QUOTIENT
+           COMPUTE DC-S-DECADE = DC-DECADE-QUOTIENT * 10
+           MOVE BK-BOOK-ID    TO DC-S-ID
+           MOVE BK-BOOK-NAME  TO DC-S-NAME
+           MOVE BK-BOOK-YEAR  TO DC-S-YEAR
+           MOVE BK-BOOK-PRICE TO DC-S-PRICE
+           RELEASE DC-SORT-RECORD
+           READ BookFile NEXT RECORD
+               AT END
+                   SET DC-BOOKFILE-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-SORTED.
+           RETURN SortFile
+               AT END
+                   SET DC-SORTFILE-EOF TO TRUE
+           END-RETURN
+           PERFORM 2100-PROCESS-ONE-SORTED
+               UNTIL DC-SORTFILE-EOF
+           IF DC-RECORD-COUNT > ZEROS
+               PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+           END-IF
+           PERFORM 2300-PRINT-GRANDTOTAL THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-SORTED.
+           IF DC-FIRST-RECORD
+               PERFORM 2110-START-NEW-DECADE THRU 2110-EXIT
+           ELSE
+               IF DC-S-DECADE NOT = DC-PRIOR-DECADE
+                   PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+                   PERFORM 2110-START-NEW-DECADE THRU 2110-EXIT
+               END-IF
+           END-IF
+           MOVE DC-S-ID    TO DC-D-ID
+           MOVE DC-S-NAME  TO DC-D-NAME
+           MOVE DC-S-YEAR  TO DC-D-YEAR
+           MOVE DC-S-PRICE TO DC-D-PRICE
+           DISPLAY DC-DETAIL-LINE
+           ADD 1 TO DC-RECORD-COUNT
+           ADD 1 TO DC-DECADE-COUNT
+           ADD DC-S-PRICE TO DC-DECADE-VALUE
+           RETURN SortFile
+               AT END
+                   SET DC-SORTFILE-EOF TO TRUE
+           END-RETURN.
+
+       2110-START-NEW-DECADE.
+           MOVE DC-S-DECADE  TO DC-PRIOR-DECADE
+           MOVE DC-S-DECADE  TO DC-DL-DECADE
+           MOVE "N"          TO DC-FIRST-RECORD-SWITCH
+           MOVE ZEROS        TO DC-DECADE-COUNT
+           MOVE ZEROS        TO DC-DECADE-VALUE
+           MOVE RD-RUN-DATE-DISPLAY TO DC-H1-DATE
+           DISPLAY SPACES
+           DISPLAY DC-HEADING-1
+           DISPLAY DC-DECADE-LINE
+           DISPLAY DC-HEADING-2
+           DISPLAY "----------------------------------------".
+       2110-EXIT.
+           EXIT.
+
+       2200-PRINT-SUBTOTAL.
+           MOVE DC-DECADE-COUNT TO DC-S-COUNT
+           MOVE DC-DECADE-VALUE TO DC-S-VALUE
+           DISPLAY DC-SUBTOTAL-LINE
+           ADD DC-DECADE-COUNT TO DC-GRAND-COUNT
+           ADD DC-DECADE-VALUE TO DC-GRAND-VALUE.
+       2200-EXIT.
+           EXIT.
+
+       2300-PRINT-GRANDTOTAL.
+           MOVE DC-GRAND-COUNT TO DC-G-COUNT
+           MOVE DC-GRAND-VALUE TO DC-G-VALUE
+           DISPLAY SPACES
+           DISPLAY "----------------------------------------"
+           DISPLAY DC-GRANDTOTAL-LINE.
+       2300-EXIT.
+           EXIT.
