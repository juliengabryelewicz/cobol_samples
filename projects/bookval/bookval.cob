@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKVAL.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKVAL
+      *
+      *  Prints an inventory valuation report of BOOKS.DAT - author
+      *  and unit price for every book, with a subtotal line at each
+      *  author break and a grand total of the catalog's value at the
+      *  end - so the finance team can see what the collection is
+      *  worth, by author or in total, without querying the file by
+      *  hand.  BookFile is keyed on BookId, so the records are run
+      *  through a SORT work file to get them into author order
+      *  first.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Run date is now obtained from the shared
+      *                  GETRUNDT subprogram instead of formatting it
+      *                  inline, so every report stamps the same way.
+      *  2026-08-09  jg  Added a per-author subtotal, sorting BookFile
+      *                  into author order through a SORT work file
+      *                  first - the report previously carried only a
+      *                  single grand total, not a breakdown by
+      *                  author.
+      *  2026-08-09  jg  Added FILE STATUS checking on BookFile's OPEN,
+      *                  matching BOOKRPT's convention.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS BV-BOOKFILE-STATUS.
+           SELECT SortFile ASSIGN TO "BOOKVAL.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       SD SortFile.
+       01  BV-SORT-RECORD.
+           05  BV-S-AUTHOR           PIC X(15).
+           05  BV-S-ID               PIC 9(07).
+           05  BV-S-NAME             PIC X(09).
+           05  BV-S-PRICE            PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       01  BV-BOOKFILE-STATUS        PIC X(02).
+           88  BV-BOOKFILE-OK        VALUE "00".
+
+       01  BV-BOOKFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  BV-BOOKFILE-EOF       VALUE "Y".
+
+       01  BV-SORTFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  BV-SORTFILE-EOF       VALUE "Y".
+
+       01  BV-FIRST-RECORD-SWITCH    PIC X(01) VALUE "Y".
+           88  BV-FIRST-RECORD       VALUE "Y".
+
+       01  BV-PRIOR-AUTHOR           PIC X(15) VALUE SPACES.
+       01  BV-LINE-COUNT             PIC 9(02) VALUE ZEROS.
+       01  BV-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+       01  BV-PAGE-COUNT             PIC 9(03) VALUE ZEROS.
+       01  BV-RECORD-COUNT           PIC 9(05) VALUE ZEROS.
+       01  BV-AUTHOR-COUNT           PIC 9(05) VALUE ZEROS.
+       01  BV-AUTHOR-VALUE           PIC 9(09)V99 VALUE ZEROS.
+       01  BV-GRAND-COUNT            PIC 9(05) VALUE ZEROS.
+       01  BV-GRAND-VALUE            PIC 9(09)V99 VALUE ZEROS.
+
+       COPY RUNDATE.
+
+       01  BV-HEADING-1.
+           05  FILLER                PIC X(09) VALUE "BOOKVAL".
+           05  FILLER                PIC X(21) VALUE
+               "INVENTORY VALUATION".
+           05  FILLER                PIC X(10) VALUE "RUN DATE:".
+           05  BV-H1-DATE            PIC X(10).
+           05  FILLER                PIC X(07) VALUE "PAGE:".
+           05  BV-H1-PAGE            PIC ZZ9.
+
+       01  BV-HEADING-2.
+           05  FILLER                PIC X(10) VALUE "BOOK ID".
+           05  FILLER                PIC X(12) VALUE "BOOK NAME".
+           05  FILLER                PIC X(10) VALUE "PRICE".
+
+       01  BV-AUTHOR-LINE.
+           05  FILLER                PIC X(09) VALUE "AUTHOR: ".
+           05  BV-AL-AUTHOR          PIC X(15).
+
+       01  BV-DETAIL-LINE.
+           05  BV-D-ID               PIC 9(07).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BV-D-NAME             PIC X(09).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BV-D-PRICE            PIC ZZ,ZZZ.99.
+
+       01  BV-SUBTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "  SUBTOTAL".
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BV-S-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                PIC X(12) VALUE " book(s)  $ ".
+           05  BV-S-VALUE            PIC ZZZ,ZZZ,ZZZ.99.
+
+       01  BV-GRANDTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE "GRAND TOTL".
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BV-G-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                PIC X(12) VALUE " book(s)  $ ".
+           05  BV-G-VALUE            PIC ZZZ,ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SortFile
+               ON ASCENDING KEY BV-S-AUTHOR
+               ON ASCENDING KEY BV-S-NAME
+               INPUT PROCEDURE IS 1500-RELEASE-BOOKS THRU 1500-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESS-SORTED THRU 2000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "GETRUNDT" USING RD-RUN-DATE-AREA
+           END-CALL.
+       1000-EXIT.
+           EXIT.
+
+       1500-RELEASE-BOOKS.
+           OPEN INPUT BookFile
+           IF NOT BV-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       BV-BOOKFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               SET BV-BOOKFILE-EOF TO TRUE
+           ELSE
+               READ BookFile NEXT RECORD
+                   AT END
+                       SET BV-BOOKFILE-EOF TO TRUE
+               END-READ
+               PERFORM 1600-RELEASE-ONE-BOOK
+                   UNTIL BV-BOOKFILE-EOF
+               CLOSE BookFile
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+       1600-RELEASE-ONE-BOOK.
+           MOVE BK-BOOK-AUTHOR TO BV-S-AUTHOR
+           MOVE BK-BOOK-ID     TO BV-S-ID
+           MOVE BK-BOOK-NAME   TO BV-S-NAME
+           MOVE BK-BOOK-PRICE  TO BV-S-PRICE
+           RELEASE BV-SORT-RECORD
+           READ BookFile NEXT RECORD
+               AT END
+                   SET BV-BOOKFILE-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-SORTED.
+           RETURN SortFile
+               AT END
+                   SET BV-SORTFILE-EOF TO TRUE
+           END-RETURN
+           PERFORM 2100-PROCESS-ONE-SORTED
+               UNTIL BV-SORTFILE-EOF
+           IF BV-RECORD-COUNT > ZEROS
+               PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+           END-IF
+           PERFORM 2300-PRINT-GRANDTOTAL THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-SORTED.
+           IF BV-FIRST-RECORD
+               PERFORM 2110-START-NEW-AUTHOR THRU 2110-EXIT
+           ELSE
+               IF BV-S-AUTHOR NOT = BV-PRIOR-AUTHOR
+                   PERFORM 2200-PRINT-SUBTOTAL THRU 2200-EXIT
+                   PERFORM 2110-START-NEW-AUTHOR THRU 2110-EXIT
+               END-IF
+           END-IF
+           IF BV-LINE-COUNT = ZEROS
+               OR BV-LINE-COUNT >= BV-LINES-PER-PAGE
+               PERFORM 2120-PRINT-HEADINGS THRU 2120-EXIT
+           END-IF
+           MOVE BV-S-ID    TO BV-D-ID
+           MOVE BV-S-NAME  TO BV-D-NAME
+           MOVE BV-S-PRICE TO BV-D-PRICE
+           DISPLAY BV-DETAIL-LINE
+           ADD 1 TO BV-RECORD-COUNT
+           ADD 1 TO BV-AUTHOR-COUNT
+           ADD BV-S-PRICE TO BV-AUTHOR-VALUE
+           ADD 1 TO BV-LINE-COUNT
+           RETURN SortFile
+               AT END
+                   SET BV-SORTFILE-EOF TO TRUE
+           END-RETURN.
+
+       2110-START-NEW-AUTHOR.
+           MOVE BV-S-AUTHOR  TO BV-PRIOR-AUTHOR
+           MOVE "N"          TO BV-FIRST-RECORD-SWITCH
+           MOVE ZEROS        TO BV-AUTHOR-COUNT
+           MOVE ZEROS        TO BV-AUTHOR-VALUE
+           MOVE ZEROS        TO BV-LINE-COUNT.
+       2110-EXIT.
+           EXIT.
+
+       2120-PRINT-HEADINGS.
+           ADD 1 TO BV-PAGE-COUNT
+           MOVE RD-RUN-DATE-DISPLAY TO BV-H1-DATE
+           MOVE BV-PAGE-COUNT       TO BV-H1-PAGE
+           MOVE BV-S-AUTHOR         TO BV-AL-AUTHOR
+           DISPLAY SPACES
+           DISPLAY BV-HEADING-1
+           DISPLAY BV-AUTHOR-LINE
+           DISPLAY BV-HEADING-2
+           DISPLAY "----------------------------------------"
+           MOVE ZEROS TO BV-LINE-COUNT.
+       2120-EXIT.
+           EXIT.
+
+       2200-PRINT-SUBTOTAL.
+           MOVE BV-AUTHOR-COUNT TO BV-S-COUNT
+           MOVE BV-AUTHOR-VALUE TO BV-S-VALUE
+           DISPLAY BV-SUBTOTAL-LINE
+           ADD BV-AUTHOR-COUNT TO BV-GRAND-COUNT
+           ADD BV-AUTHOR-VALUE TO BV-GRAND-VALUE.
+       2200-EXIT.
+           EXIT.
+
+       2300-PRINT-GRANDTOTAL.
+           MOVE BV-GRAND-COUNT TO BV-G-COUNT
+           MOVE BV-GRAND-VALUE TO BV-G-VALUE
+           DISPLAY SPACES
+           DISPLAY "----------------------------------------"
+           DISPLAY BV-GRANDTOTAL-LINE.
+       2300-EXIT.
+           EXIT.
