@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKLOAN.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKLOAN
+      *
+      *  Loan/return subsystem for the catalog.  Checks a book out to
+      *  a borrower (transaction L) or checks it back in (transaction
+      *  R), keyed on BookId against BOOKLOAN.DAT.  Only the most
+      *  recent loan for a book is kept.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Recast into the numbered-paragraph convention
+      *                  used by the rest of this change set, and set
+      *                  RETURN-CODE on a failed file OPEN instead of
+      *                  leaving it unset.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS LN-BOOKFILE-STATUS.
+           SELECT LoanFile ASSIGN TO "BOOKLOAN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LN-BOOK-ID
+               FILE STATUS IS LN-LOANFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       FD LoanFile.
+       COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+       01  LN-BOOKFILE-STATUS        PIC X(02).
+           88  LN-BOOKFILE-OK        VALUE "00".
+
+       01  LN-LOANFILE-STATUS        PIC X(02).
+           88  LN-LOANFILE-OK        VALUE "00".
+
+       01  LN-BOOK-FOUND-SWITCH      PIC X(01).
+           88  LN-BOOK-FOUND         VALUE "Y".
+           88  LN-BOOK-NOT-FOUND     VALUE "N".
+
+       01  LN-LOAN-FOUND-SWITCH      PIC X(01).
+           88  LN-LOAN-FOUND         VALUE "Y".
+           88  LN-LOAN-NOT-FOUND     VALUE "N".
+
+       01  LN-FILES-OPEN-SWITCH      PIC X(01) VALUE "N".
+           88  LN-FILES-OPEN         VALUE "Y".
+
+       01  LN-SYSTEM-DATE            PIC 9(08).
+
+       01  LN-TXN-LINE.
+           05  LN-TXN-CODE           PIC X(01).
+               88  LN-LOAN-TXN       VALUE "L" "l".
+               88  LN-RETURN-TXN     VALUE "R" "r".
+           05  LN-TXN-BOOK-ID        PIC 9(07).
+           05  LN-TXN-BORROWER       PIC X(15).
+           05  LN-TXN-DUE-DATE       PIC 9(08).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF LN-FILES-OPEN
+               DISPLAY "Enter loan transactions below.  Enter no data"
+               DISPLAY "to end."
+               PERFORM 2000-GET-LOAN-TXN THRU 2000-EXIT
+               PERFORM 2100-PROCESS-LOAN-TXN THRU 2100-EXIT
+                   UNTIL LN-TXN-LINE = SPACES
+               CLOSE BookFile
+               CLOSE LoanFile
+           END-IF
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT LN-SYSTEM-DATE FROM DATE YYYYMMDD
+           OPEN I-O LoanFile
+           IF NOT LN-LOANFILE-OK
+               DISPLAY "BOOKLOAN.DAT OPEN failed - status "
+                       LN-LOANFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN INPUT BookFile
+               IF NOT LN-BOOKFILE-OK
+                   DISPLAY "BookFile OPEN failed - status "
+                           LN-BOOKFILE-STATUS "."
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE LoanFile
+               ELSE
+                   SET LN-FILES-OPEN TO TRUE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-GET-LOAN-TXN.
+           DISPLAY "Enter - Txn(L/R), BookId, Borrower, DueDate"
+           DISPLAY "TIIIIIIIBBBBBBBBBBBBBBBDDDDDDDD"
+           ACCEPT  LN-TXN-LINE.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-LOAN-TXN.
+           EVALUATE TRUE
+               WHEN LN-LOAN-TXN
+                   PERFORM 2200-LOAN-BOOK THRU 2200-EXIT
+               WHEN LN-RETURN-TXN
+                   PERFORM 2300-RETURN-BOOK THRU 2300-EXIT
+               WHEN OTHER
+                   DISPLAY "Unknown transaction code - ignored."
+           END-EVALUATE
+           PERFORM 2000-GET-LOAN-TXN THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-LOAN-BOOK.
+           MOVE LN-TXN-BOOK-ID TO BK-BOOK-ID
+           MOVE "N" TO LN-BOOK-FOUND-SWITCH
+           READ BookFile
+               INVALID KEY
+                   DISPLAY "Book " LN-TXN-BOOK-ID " not on file."
+               NOT INVALID KEY
+                   MOVE "Y" TO LN-BOOK-FOUND-SWITCH
+           END-READ
+           IF LN-BOOK-NOT-FOUND
+               GO TO 2200-EXIT
+           END-IF
+           MOVE LN-TXN-BOOK-ID TO LN-BOOK-ID
+           MOVE "N" TO LN-LOAN-FOUND-SWITCH
+           READ LoanFile
+               INVALID KEY
+                   MOVE "N" TO LN-LOAN-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO LN-LOAN-FOUND-SWITCH
+           END-READ
+           IF LN-LOAN-FOUND AND LN-ON-LOAN
+               DISPLAY "Book " LN-TXN-BOOK-ID " is already on loan."
+               GO TO 2200-EXIT
+           END-IF
+           MOVE LN-TXN-BOOK-ID   TO LN-BOOK-ID
+           MOVE LN-TXN-BORROWER  TO LN-BORROWER
+           MOVE LN-SYSTEM-DATE   TO LN-LOAN-DATE
+           MOVE LN-TXN-DUE-DATE  TO LN-DUE-DATE
+           MOVE ZEROS            TO LN-RETURN-DATE
+           SET LN-ON-LOAN TO TRUE
+           IF LN-LOAN-FOUND
+               REWRITE LN-LOAN-RECORD
+                   INVALID KEY
+                       DISPLAY "Book " LN-TXN-BOOK-ID " loan not"
+                       DISPLAY "rewritten."
+               END-REWRITE
+           ELSE
+               WRITE LN-LOAN-RECORD
+                   INVALID KEY
+                       DISPLAY "Book " LN-TXN-BOOK-ID " loan not"
+                       DISPLAY "written."
+               END-WRITE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-RETURN-BOOK.
+           MOVE LN-TXN-BOOK-ID TO LN-BOOK-ID
+           MOVE "N" TO LN-LOAN-FOUND-SWITCH
+           READ LoanFile
+               INVALID KEY
+                   DISPLAY "No loan on file for book "
+                           LN-TXN-BOOK-ID "."
+               NOT INVALID KEY
+                   MOVE "Y" TO LN-LOAN-FOUND-SWITCH
+           END-READ
+           IF LN-LOAN-NOT-FOUND
+               GO TO 2300-EXIT
+           END-IF
+           IF LN-RETURNED
+               DISPLAY "Book " LN-TXN-BOOK-ID " is not on loan."
+               GO TO 2300-EXIT
+           END-IF
+           MOVE LN-SYSTEM-DATE TO LN-RETURN-DATE
+           SET LN-RETURNED TO TRUE
+           REWRITE LN-LOAN-RECORD
+               INVALID KEY
+                   DISPLAY "Book " LN-TXN-BOOK-ID " return not"
+                   DISPLAY "rewritten."
+           END-REWRITE.
+       2300-EXIT.
+           EXIT.
