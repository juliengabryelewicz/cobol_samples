@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKCSV.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKCSV
+      *
+      *  Exports BOOKS.DAT to BOOKS.CSV - one comma-delimited line per
+      *  book, with a header row - so the catalog can be opened in a
+      *  spreadsheet or handed off to a program outside this toolkit.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  BookName, BookAuthor and BookGenre now STRING
+      *                  DELIMITED BY SIZE instead of BY SPACE - SPACE
+      *                  was cutting the field off at its first
+      *                  embedded space (e.g. "Moby Dick" exported as
+      *                  just "Moby").
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BK-BOOK-ID.
+           SELECT CsvFile ASSIGN TO "BOOKS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CV-CSVFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       FD CsvFile.
+       01  CV-CSV-LINE               PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  CV-CSVFILE-STATUS         PIC X(02).
+           88  CV-CSVFILE-OK         VALUE "00".
+
+       01  CV-EOF-SWITCH             PIC X(01) VALUE "N".
+           88  CV-EOF                VALUE "Y".
+
+       01  CV-RECORD-COUNT           PIC 9(05) VALUE ZEROS.
+
+       01  CV-PRICE-EDIT             PIC ZZZZ9.99.
+       01  CV-ISBN-EDIT              PIC 9(13).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EXPORT-BOOKS THRU 2000-EXIT
+               UNTIL CV-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT BookFile
+           OPEN OUTPUT CsvFile
+           IF NOT CV-CSVFILE-OK
+               DISPLAY "BOOKS.CSV OPEN failed - status "
+                       CV-CSVFILE-STATUS "."
+               CLOSE BookFile
+               STOP RUN
+           END-IF
+           MOVE "ID,NAME,YEAR,AUTHOR,PRICE,GENRE,ISBN" TO CV-CSV-LINE
+           WRITE CV-CSV-LINE
+           READ BookFile NEXT RECORD
+               AT END
+                   SET CV-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-EXPORT-BOOKS.
+           MOVE BK-BOOK-PRICE TO CV-PRICE-EDIT
+           MOVE BK-BOOK-ISBN  TO CV-ISBN-EDIT
+           STRING
+               BK-BOOK-ID        DELIMITED BY SIZE
+               ","               DELIMITED BY SIZE
+               BK-BOOK-NAME      DELIMITED BY SIZE
+               ","               DELIMITED BY SIZE
+               BK-BOOK-YEAR      DELIMITED BY SIZE
+               ","               DELIMITED BY SIZE
+               BK-BOOK-AUTHOR    DELIMITED BY SIZE
+               ","               DELIMITED BY SIZE
+               CV-PRICE-EDIT     DELIMITED BY SIZE
+               ","               DELIMITED BY SIZE
+               BK-BOOK-GENRE     DELIMITED BY SIZE
+               ","               DELIMITED BY SIZE
+               CV-ISBN-EDIT      DELIMITED BY SIZE
+               INTO CV-CSV-LINE
+           WRITE CV-CSV-LINE
+           ADD 1 TO CV-RECORD-COUNT
+           READ BookFile NEXT RECORD
+               AT END
+                   SET CV-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           CLOSE BookFile
+           CLOSE CsvFile
+           DISPLAY "Books exported to BOOKS.CSV: " CV-RECORD-COUNT.
+       3000-EXIT.
+           EXIT.
