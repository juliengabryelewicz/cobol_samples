@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOOKRPT.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  BOOKRPT
+      *
+      *  Prints a paginated, formatted listing of BOOKS.DAT - column
+      *  headers, a run date, page numbers, and a record count trailer
+      *  - so the shelf audit team has something readable instead of
+      *  the raw fixed-width data file.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *  2026-08-09  jg  Switched to the shared BOOKREC copybook.
+      *  2026-08-09  jg  BookFile is keyed on BookId, so a run-time
+      *                  choice of Id/Year/Name order is now offered,
+      *                  with a SORT work file built ahead of printing
+      *                  whenever Year or Name order is requested.
+      *  2026-08-09  jg  Run date is now obtained from the shared
+      *                  GETRUNDT subprogram instead of formatting it
+      *                  inline, so every report stamps the same way.
+      *  2026-08-09  jg  Added FILE STATUS checking on BookFile's OPEN
+      *                  and a RETURN-CODE of 8 on failure, so a
+      *                  calling job step's COND test actually sees a
+      *                  failed run instead of RC=0 either way.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookFile ASSIGN TO "BOOKS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BK-BOOK-ID
+               FILE STATUS IS BR-BOOKFILE-STATUS.
+           SELECT SortFile ASSIGN TO "BOOKRPT.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD BookFile.
+       COPY BOOKREC.
+
+       SD SortFile.
+       01  BR-SORT-RECORD.
+           05  BR-S-YEAR             PIC 9(04).
+           05  BR-S-NAME             PIC X(09).
+           05  BR-S-ID               PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  BR-BOOKFILE-STATUS        PIC X(02).
+           88  BR-BOOKFILE-OK        VALUE "00".
+
+       01  BR-BOOKFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  BR-BOOKFILE-EOF       VALUE "Y".
+
+       01  BR-SORTFILE-EOF-SWITCH    PIC X(01) VALUE "N".
+           88  BR-SORTFILE-EOF       VALUE "Y".
+
+       01  BR-SORT-OPTION            PIC X(01).
+           88  BR-SORT-BY-ID         VALUE "I" "i".
+           88  BR-SORT-BY-YEAR       VALUE "Y" "y".
+           88  BR-SORT-BY-NAME       VALUE "N" "n".
+
+       01  BR-LINE-COUNT             PIC 9(02) VALUE ZEROS.
+       01  BR-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+       01  BR-PAGE-COUNT             PIC 9(03) VALUE ZEROS.
+       01  BR-RECORD-COUNT           PIC 9(05) VALUE ZEROS.
+
+       COPY RUNDATE.
+
+       01  BR-HEADING-1.
+           05  FILLER             PIC X(09) VALUE "BOOKRPT".
+           05  FILLER             PIC X(19) VALUE "BOOK CATALOG LIST".
+           05  FILLER             PIC X(10) VALUE "RUN DATE:".
+           05  BR-H1-DATE         PIC X(10).
+           05  FILLER             PIC X(07) VALUE "PAGE:".
+           05  BR-H1-PAGE         PIC ZZ9.
+
+       01  BR-HEADING-2.
+           05  FILLER                PIC X(10) VALUE "BOOK ID".
+           05  FILLER                PIC X(12) VALUE "BOOK NAME".
+           05  FILLER                PIC X(06) VALUE "YEAR".
+
+       01  BR-DETAIL-LINE.
+           05  BR-D-ID               PIC 9(07).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BR-D-NAME             PIC X(09).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BR-D-YEAR             PIC 9(04).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN BR-SORT-BY-YEAR
+                   SORT SortFile
+                       ON ASCENDING KEY BR-S-YEAR
+                       ON ASCENDING KEY BR-S-ID
+                       INPUT PROCEDURE IS 1500-RELEASE-BOOKS THRU
+                           1500-EXIT
+                       OUTPUT PROCEDURE IS 2000-PROCESS-BOOKS THRU
+                           2000-EXIT
+               WHEN BR-SORT-BY-NAME
+                   SORT SortFile
+                       ON ASCENDING KEY BR-S-NAME
+                       ON ASCENDING KEY BR-S-ID
+                       INPUT PROCEDURE IS 1500-RELEASE-BOOKS THRU
+                           1500-EXIT
+                       OUTPUT PROCEDURE IS 2000-PROCESS-BOOKS THRU
+                           2000-EXIT
+               WHEN OTHER
+                   SORT SortFile
+                       ON ASCENDING KEY BR-S-ID
+                       INPUT PROCEDURE IS 1500-RELEASE-BOOKS THRU
+                           1500-EXIT
+                       OUTPUT PROCEDURE IS 2000-PROCESS-BOOKS THRU
+                           2000-EXIT
+           END-EVALUATE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY "Sort report by - I = Id, Y = Year, N = Name : "
+               WITH NO ADVANCING
+           ACCEPT BR-SORT-OPTION
+           CALL "GETRUNDT" USING RD-RUN-DATE-AREA
+           END-CALL.
+       1000-EXIT.
+           EXIT.
+
+       1500-RELEASE-BOOKS.
+           OPEN INPUT BookFile
+           IF NOT BR-BOOKFILE-OK
+               DISPLAY "BookFile OPEN failed - status "
+                       BR-BOOKFILE-STATUS "."
+               MOVE 8 TO RETURN-CODE
+               SET BR-BOOKFILE-EOF TO TRUE
+           ELSE
+               READ BookFile NEXT RECORD
+                   AT END
+                       SET BR-BOOKFILE-EOF TO TRUE
+               END-READ
+               PERFORM 1600-RELEASE-ONE-BOOK
+                   UNTIL BR-BOOKFILE-EOF
+               CLOSE BookFile
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+       1600-RELEASE-ONE-BOOK.
+           MOVE BK-BOOK-YEAR TO BR-S-YEAR
+           MOVE BK-BOOK-NAME TO BR-S-NAME
+           MOVE BK-BOOK-ID   TO BR-S-ID
+           RELEASE BR-SORT-RECORD
+           READ BookFile NEXT RECORD
+               AT END
+                   SET BR-BOOKFILE-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-BOOKS.
+           RETURN SortFile
+               AT END
+                   SET BR-SORTFILE-EOF TO TRUE
+           END-RETURN
+           PERFORM 2050-PRINT-ONE-BOOK
+               UNTIL BR-SORTFILE-EOF.
+       2000-EXIT.
+           EXIT.
+
+       2050-PRINT-ONE-BOOK.
+           IF BR-LINE-COUNT = ZEROS
+               OR BR-LINE-COUNT >= BR-LINES-PER-PAGE
+               PERFORM 2100-PRINT-HEADINGS THRU 2100-EXIT
+           END-IF
+           MOVE BR-S-ID   TO BR-D-ID
+           MOVE BR-S-NAME TO BR-D-NAME
+           MOVE BR-S-YEAR TO BR-D-YEAR
+           DISPLAY BR-DETAIL-LINE
+           ADD 1 TO BR-LINE-COUNT
+           ADD 1 TO BR-RECORD-COUNT
+           RETURN SortFile
+               AT END
+                   SET BR-SORTFILE-EOF TO TRUE
+           END-RETURN.
+
+       2100-PRINT-HEADINGS.
+           ADD 1 TO BR-PAGE-COUNT
+           MOVE RD-RUN-DATE-DISPLAY TO BR-H1-DATE
+           MOVE BR-PAGE-COUNT       TO BR-H1-PAGE
+           DISPLAY SPACES
+           DISPLAY BR-HEADING-1
+           DISPLAY BR-HEADING-2
+           DISPLAY "----------------------------------------"
+           MOVE ZEROS TO BR-LINE-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       3000-TERMINATE.
+           DISPLAY "----------------------------------------"
+           DISPLAY "Total books listed: " BR-RECORD-COUNT.
+       3000-EXIT.
+           EXIT.
