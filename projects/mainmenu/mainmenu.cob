@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MAINMENU.
+       AUTHOR.        Julien Gabryelewicz.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+      *****************************************************************
+      *  MAINMENU
+      *
+      *  Single point of entry for the toolkit - presents a numbered
+      *  menu and CALLs the chosen utility as a subprogram instead of
+      *  the operator having to know which program to run by name.
+      *  GREET, CALCULATOR, FIZZBUZZ and WRITE-FILE all end with
+      *  GOBACK rather than STOP RUN, so control returns here after
+      *  each one finishes and the menu is shown again.
+      *
+      *  Modification history
+      *  ---------------------
+      *  2026-08-09  jg  Original program.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MM-CHOICE             PIC X(01).
+           88  MM-GREET-CHOICE   VALUE "1".
+           88  MM-CALC-CHOICE    VALUE "2".
+           88  MM-FIZZ-CHOICE    VALUE "3".
+           88  MM-FILE-CHOICE    VALUE "4".
+           88  MM-EXIT-CHOICE    VALUE "X" "x".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-PROCESS-CHOICE THRU 1000-EXIT
+               UNTIL MM-EXIT-CHOICE
+           DISPLAY "Goodbye."
+           STOP RUN.
+
+       1000-PROCESS-CHOICE.
+           PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT
+           ACCEPT MM-CHOICE
+           EVALUATE TRUE
+               WHEN MM-GREET-CHOICE
+                   CALL "GREET"
+               WHEN MM-CALC-CHOICE
+                   CALL "CALCULATOR"
+               WHEN MM-FIZZ-CHOICE
+                   CALL "FIZZBUZZ"
+               WHEN MM-FILE-CHOICE
+                   CALL "WRITE-FILE"
+               WHEN MM-EXIT-CHOICE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Unknown selection - try again."
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+       1100-DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "========== MAIN MENU =========="
+           DISPLAY "1. Greet"
+           DISPLAY "2. Calculator"
+           DISPLAY "3. FizzBuzz"
+           DISPLAY "4. Book file maintenance"
+           DISPLAY "X. Exit"
+           DISPLAY "Enter selection : " WITH NO ADVANCING.
+       1100-EXIT.
+           EXIT.
